@@ -6,17 +6,232 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO_WORLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTOMER-MASTER"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-NAME
+               FILE STATUS IS WS-CM-STATUS.
+           SELECT BAD-ENTRY-LOG-FILE ASSIGN TO "BAD-ENTRY-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "HELLO-TRANSACTIONS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "HELLO-AUDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-RECORD.
+           05 CM-NAME PIC X(20).
+           05 CM-AGE  PIC 9(2).
+       FD  BAD-ENTRY-LOG-FILE.
+       01  BAD-ENTRY-LOG-RECORD PIC X(60).
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05 TR-NAME PIC X(20).
+           05 TR-AGE  PIC X(3).
+           05 TR-LANGUAGE-CODE PIC X(2).
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD PIC X(80).
        WORKING-STORAGE SECTION.
        01 NAME PIC X(20).
        01 AGE PIC 9(2).
+       01 WS-CM-STATUS PIC X(2).
+       01 WS-LOG-STATUS PIC X(2).
+       01 WS-TRANS-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-RUN-TIME PIC X(8).
+       01 WS-RUN-MODE PIC X(5) VALUE SPACES.
+           88 WS-BATCH-MODE VALUE "BATCH".
+       01 WS-AGE-INPUT PIC X(3).
+      *    ACCEPT left-justifies WS-AGE-INPUT and pads it with spaces
+      *    ("5  " for an entry of "5"), which fails an IS NUMERIC test
+      *    outright - this right-justified, zero-filled copy is what
+      *    actually gets validated and moved into AGE
+       01 WS-AGE-INPUT-JR PIC X(3) JUSTIFIED RIGHT.
+       01 LANGUAGE-CODE PIC X(2) VALUE "EN".
+           88 LANGUAGE-IS-ENGLISH VALUE "EN".
+           88 LANGUAGE-IS-SPANISH VALUE "ES".
+           88 LANGUAGE-IS-FRENCH  VALUE "FR".
+       01 WS-GREETING-LINE1 PIC X(40).
+       01 WS-GREETING-LINE2 PIC X(40).
+       01 WS-BAD-AGE-COUNT PIC 9(2) VALUE ZERO.
+           88 WS-AGE-OK VALUES ARE ZERO.
+           88 WS-TOO-MANY-BAD-AGES VALUES 5 THRU 99.
        PROCEDURE DIVISION.
        MAIN-DIVISION.
        100-MAIN.
-          DISPLAY "What is your Name? ".
-          ACCEPT NAME.
-          DISPLAY "How old are you? ".
-          ACCEPT AGE.
-          DISPLAY "HELLO..."Name,"! You're "Age," Old!".
-          DISPLAY "GoodBye! "Name.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 200-OPEN-CUSTOMER-MASTER.
+           IF WS-BATCH-MODE
+               PERFORM 600-BATCH-RUN
+           ELSE
+               DISPLAY "What is your Name? "
+               ACCEPT NAME
+               PERFORM 300-ACCEPT-VALID-AGE
+               DISPLAY "Language? (EN/ES/FR) "
+               ACCEPT LANGUAGE-CODE
+               PERFORM 500-PROCESS-PERSON
+           END-IF.
+           CLOSE CUSTOMER-MASTER-FILE.
+
+      *    open for update if the roster already exists, otherwise
+      *    create it fresh so the first run of the job still works
+       200-OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF WS-CM-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+           END-IF.
+
+      *    accept AGE as text so a non-numeric entry can be caught
+      *    instead of flowing straight into the greeting, re-prompting
+      *    the operator and logging any entry that keeps failing
+       300-ACCEPT-VALID-AGE.
+           MOVE ZERO TO WS-BAD-AGE-COUNT.
+           PERFORM 310-PROMPT-FOR-AGE
+               WITH TEST AFTER
+               UNTIL WS-AGE-OK OR WS-TOO-MANY-BAD-AGES.
+           IF WS-TOO-MANY-BAD-AGES
+               DISPLAY "TOO MANY BAD AGE ENTRIES - USING ZERO"
+               MOVE ZERO TO AGE
+           END-IF.
+
+       310-PROMPT-FOR-AGE.
+           DISPLAY "How old are you? ".
+           ACCEPT WS-AGE-INPUT.
+           MOVE WS-AGE-INPUT TO WS-AGE-INPUT-JR.
+           INSPECT WS-AGE-INPUT-JR REPLACING LEADING SPACE BY ZERO.
+           IF WS-AGE-INPUT-JR IS NUMERIC
+               AND WS-AGE-INPUT-JR > ZERO AND WS-AGE-INPUT-JR < 120
+               MOVE WS-AGE-INPUT-JR TO AGE
+               MOVE ZERO TO WS-BAD-AGE-COUNT
+           ELSE
+               ADD 1 TO WS-BAD-AGE-COUNT
+               PERFORM 320-LOG-BAD-AGE
+               DISPLAY "PLEASE ENTER A VALID AGE (1-119)"
+           END-IF.
+
+       320-LOG-BAD-AGE.
+           OPEN EXTEND BAD-ENTRY-LOG-FILE.
+           IF WS-LOG-STATUS NOT = "00"
+               OPEN OUTPUT BAD-ENTRY-LOG-FILE
+           END-IF.
+           STRING "BAD AGE ENTRY FOR " NAME
+                  " VALUE=[" WS-AGE-INPUT "]"
+                  " ATTEMPT=" WS-BAD-AGE-COUNT
+                  DELIMITED BY SIZE INTO BAD-ENTRY-LOG-RECORD.
+           WRITE BAD-ENTRY-LOG-RECORD.
+           CLOSE BAD-ENTRY-LOG-FILE.
+
+      *    branch table of greeting text per language, defaulting
+      *    to English for any code not in the table
+       400-BUILD-GREETING.
+           EVALUATE TRUE
+               WHEN LANGUAGE-IS-SPANISH
+                   STRING "HOLA, " NAME DELIMITED BY SIZE
+                       INTO WS-GREETING-LINE1
+                   STRING "TIENES " AGE " ANOS!" DELIMITED BY SIZE
+                       INTO WS-GREETING-LINE2
+               WHEN LANGUAGE-IS-FRENCH
+                   STRING "BONJOUR, " NAME DELIMITED BY SIZE
+                       INTO WS-GREETING-LINE1
+                   STRING "TU AS " AGE " ANS!" DELIMITED BY SIZE
+                       INTO WS-GREETING-LINE2
+               WHEN OTHER
+                   STRING "HELLO..." NAME "!" DELIMITED BY SIZE
+                       INTO WS-GREETING-LINE1
+                   STRING "YOU'RE " AGE " OLD!" DELIMITED BY SIZE
+                       INTO WS-GREETING-LINE2
+           END-EVALUATE.
+
+      *    greeting, display and roster-write logic shared by the
+      *    interactive intake and the unattended batch run below
+       500-PROCESS-PERSON.
+           PERFORM 400-BUILD-GREETING.
+           DISPLAY WS-GREETING-LINE1.
+           DISPLAY WS-GREETING-LINE2.
+           MOVE NAME TO CM-NAME.
+           MOVE AGE TO CM-AGE.
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "CUSTOMER ALREADY ON FILE: "NAME
+           END-WRITE.
+           PERFORM 700-WRITE-AUDIT-RECORD.
+
+      *    one line per run - who ran it, when, and who/what age
+      *    was captured, so we can answer "who registered and when"
+      *    after the fact
+       700-WRITE-AUDIT-RECORD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           STRING "OPERATOR=" WS-OPERATOR-ID
+                  " DATE=" WS-RUN-DATE
+                  " TIME=" WS-RUN-TIME
+                  " NAME=" NAME
+                  " AGE=" AGE
+                  DELIMITED BY SIZE INTO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+      *    nightly unattended run - one transaction record per
+      *    NAME/AGE(/LANGUAGE-CODE) pair, through the same logic
+      *    100-MAIN uses for a single interactive intake
+       600-BATCH-RUN.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRANS-STATUS = "00"
+               PERFORM 610-READ-TRANSACTION
+               PERFORM UNTIL WS-TRANS-STATUS = "10"
+                   MOVE TR-NAME TO NAME
+                   MOVE TR-LANGUAGE-CODE TO LANGUAGE-CODE
+      *                TR-AGE is PIC X(3) but AGE is PIC 9(2) - the
+      *                same 1-119 range 310-PROMPT-FOR-AGE enforces on
+      *                an interactive entry is applied here too, so a
+      *                value like "150" is rejected and logged instead
+      *                of silently truncating into AGE as 50
+                   IF TR-AGE IS NUMERIC
+                       AND TR-AGE > ZERO AND TR-AGE < 120
+                       MOVE TR-AGE TO AGE
+                   ELSE
+                       MOVE ZERO TO AGE
+                       PERFORM 620-LOG-BATCH-BAD-AGE
+                       DISPLAY "BATCH: BAD AGE FOR "TR-NAME
+                               " - USING ZERO"
+                   END-IF
+                   PERFORM 500-PROCESS-PERSON
+                   PERFORM 610-READ-TRANSACTION
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       610-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END MOVE "10" TO WS-TRANS-STATUS
+           END-READ.
+
+      *    same bad-entry log 320-LOG-BAD-AGE writes for the
+      *    interactive path, so every rejected age - batch or
+      *    interactive - lands in one place
+       620-LOG-BATCH-BAD-AGE.
+           OPEN EXTEND BAD-ENTRY-LOG-FILE.
+           IF WS-LOG-STATUS NOT = "00"
+               OPEN OUTPUT BAD-ENTRY-LOG-FILE
+           END-IF.
+           STRING "BAD AGE ENTRY FOR " TR-NAME
+                  " VALUE=[" TR-AGE "]"
+                  " SOURCE=BATCH"
+                  DELIMITED BY SIZE INTO BAD-ENTRY-LOG-RECORD.
+           WRITE BAD-ENTRY-LOG-RECORD.
+           CLOSE BAD-ENTRY-LOG-FILE.
        END PROGRAM HELLO_WORLD.
