@@ -6,9 +6,53 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDITIONALS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-ERROR-LOG-FILE ASSIGN TO "CHECK-VAL-ERRORS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-STATUS.
+           SELECT SCORE-FILE ASSIGN TO "SCORE-BATCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCORE-STATUS.
+           SELECT PROFILE-INPUT-FILE ASSIGN TO "PROFILE-INPUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROFILE-STATUS.
+           SELECT COMPARE-PAIR-FILE ASSIGN TO "COMPARE-PAIRS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAIR-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  DATA-ERROR-LOG-FILE.
+       01  DATA-ERROR-LOG-RECORD PIC X(60).
+       FD  SCORE-FILE.
+       01  SCORE-RECORD PIC X(3).
+       FD  PROFILE-INPUT-FILE.
+       01  PROFILE-RECORD PIC X(5).
+       FD  COMPARE-PAIR-FILE.
+       01  COMPARE-PAIR-RECORD.
+           05 PAIR-NUM1 PIC 9(2).
+           05 PAIR-NUM2 PIC 9(2).
        WORKING-STORAGE SECTION.
+       01 WS-ERROR-LOG-STATUS PIC X(2).
+       01 WS-SCORE-STATUS PIC X(2).
+       01 WS-PROFILE-STATUS PIC X(2).
+       01 WS-PAIR-STATUS PIC X(2).
+       01 PAIR-COUNTS.
+           05 PAIR-GREATER-COUNT  PIC 9(5) VALUE ZERO.
+           05 PAIR-EQUAL-COUNT    PIC 9(5) VALUE ZERO.
+           05 PAIR-MISMATCH-COUNT PIC 9(5) VALUE ZERO.
+       01 PROFILE-COUNTS.
+           05 PROFILE-ALPHA-COUNT  PIC 9(5) VALUE ZERO.
+           05 PROFILE-NUMERIC-COUNT PIC 9(5) VALUE ZERO.
+           05 PROFILE-MIXED-COUNT  PIC 9(5) VALUE ZERO.
+           05 PROFILE-BLANK-COUNT  PIC 9(5) VALUE ZERO.
+       01 BATCH-COUNTS.
+           05 BATCH-TOTAL-COUNT PIC 9(5) VALUE ZERO.
+           05 BATCH-PASS-COUNT  PIC 9(5) VALUE ZERO.
+           05 BATCH-FAIL-COUNT  PIC 9(5) VALUE ZERO.
+       01 BATCH-PASS-PCT PIC 999V99.
+       01 BATCH-FAIL-PCT PIC 999V99.
 
       *    setting up places to store values no values set yet
        01 NUM1 PIC 9(2).
@@ -25,6 +69,22 @@
        01 CHECK-VAL PIC 9(3).
            88 PASS VALUES ARE 041 THRU 100.
            88 FAIL VALUES ARE 000 THRU 40.
+           88 GRADE-A VALUES ARE 090 THRU 100.
+           88 GRADE-B VALUES ARE 080 THRU 89.
+           88 GRADE-C VALUES ARE 070 THRU 79.
+           88 GRADE-D VALUES ARE 041 THRU 69.
+           88 GRADE-F VALUES ARE 000 THRU 40.
+           88 CHECK-VAL-IN-RANGE VALUES ARE 000 THRU 100.
+
+       01 DATA-ERROR-COUNT PIC 9(5) VALUE ZERO.
+
+      *    counts for the grade-distribution report
+       01 GRADE-COUNTS.
+           05 COUNT-GRADE-A PIC 9(5) VALUE ZERO.
+           05 COUNT-GRADE-B PIC 9(5) VALUE ZERO.
+           05 COUNT-GRADE-C PIC 9(5) VALUE ZERO.
+           05 COUNT-GRADE-D PIC 9(5) VALUE ZERO.
+           05 COUNT-GRADE-F PIC 9(5) VALUE ZERO.
 
        PROCEDURE DIVISION.
       *    set 25 into num1 and num3
@@ -32,7 +92,10 @@
        MOVE 25 TO NUM1 NUM3.
        MOVE 15 TO NUM2 NUM4.
            PERFORM 100-COMPARE2NUM.
+           PERFORM 100-COMPARE-PAIR-RUN.
            PERFORM 100-PREDEF.
+           PERFORM 100-GRADE-REPORT.
+           PERFORM 100-BATCH-SCORE-RUN.
            PERFORM 100-SWITCHS.
            PERFORM 100-NOT.
            PERFORM 100-POSNEG.
@@ -55,10 +118,172 @@
        100-PREDEF.
       *    use a custom pre-defined condition which checks CHECK-VAL
            MOVE 65 TO CHECK-VAL.
-           IF PASS
-               DISPLAY 'PASSED WITH 'CHECK-VAL' MARKS.'.
-           IF FAIL
-               DISPLAY 'FAILED WITH 'CHECK-VAL' MARKS.'.
+           PERFORM 100-VALIDATE-CHECK-VAL.
+           IF CHECK-VAL-IN-RANGE
+               IF PASS
+                   DISPLAY 'PASSED WITH 'CHECK-VAL' MARKS.'
+               END-IF
+               IF FAIL
+                   DISPLAY 'FAILED WITH 'CHECK-VAL' MARKS.'
+               END-IF
+               PERFORM 100-LETTER-GRADE
+           END-IF.
+
+      *    CHECK-VAL is PIC 9(3) so 101-999 is structurally possible
+      *    even though only 000-100 is a meaningful score - flag and
+      *    log anything outside that range before PASS/FAIL runs
+       100-VALIDATE-CHECK-VAL.
+           IF NOT CHECK-VAL-IN-RANGE
+               DISPLAY 'DATA ERROR - CHECK-VAL OUT OF RANGE: 'CHECK-VAL
+               ADD 1 TO DATA-ERROR-COUNT
+               OPEN EXTEND DATA-ERROR-LOG-FILE
+               IF WS-ERROR-LOG-STATUS NOT = '00'
+                   OPEN OUTPUT DATA-ERROR-LOG-FILE
+               END-IF
+               STRING 'CHECK-VAL OUT OF RANGE (000-100): '
+                      CHECK-VAL
+                      DELIMITED BY SIZE INTO DATA-ERROR-LOG-RECORD
+               WRITE DATA-ERROR-LOG-RECORD
+               CLOSE DATA-ERROR-LOG-FILE
+           END-IF.
+
+      *    read a file of many scores and run each one through the
+      *    same validate/PASS-FAIL/letter-grade logic as the single
+      *    hardcoded value above, then print the batch totals
+       100-BATCH-SCORE-RUN.
+           OPEN INPUT SCORE-FILE.
+           IF WS-SCORE-STATUS = '00'
+               PERFORM 100-READ-SCORE
+               PERFORM UNTIL WS-SCORE-STATUS = '10'
+                   IF SCORE-RECORD IS NUMERIC
+                       MOVE SCORE-RECORD TO CHECK-VAL
+                       ADD 1 TO BATCH-TOTAL-COUNT
+                       PERFORM 100-VALIDATE-CHECK-VAL
+                       IF CHECK-VAL-IN-RANGE
+                           IF PASS
+                               ADD 1 TO BATCH-PASS-COUNT
+                           END-IF
+                           IF FAIL
+                               ADD 1 TO BATCH-FAIL-COUNT
+                           END-IF
+                           PERFORM 100-LETTER-GRADE
+                       END-IF
+                   END-IF
+                   PERFORM 100-READ-SCORE
+               END-PERFORM
+               CLOSE SCORE-FILE
+           END-IF.
+           PERFORM 100-GRADE-REPORT.
+           IF BATCH-TOTAL-COUNT > ZERO
+               COMPUTE BATCH-PASS-PCT ROUNDED =
+                   BATCH-PASS-COUNT / BATCH-TOTAL-COUNT * 100
+               COMPUTE BATCH-FAIL-PCT ROUNDED =
+                   BATCH-FAIL-COUNT / BATCH-TOTAL-COUNT * 100
+               DISPLAY 'BATCH SCORES PROCESSED: 'BATCH-TOTAL-COUNT
+               DISPLAY 'PASS: 'BATCH-PASS-COUNT' ('BATCH-PASS-PCT'%)'
+               DISPLAY 'FAIL: 'BATCH-FAIL-COUNT' ('BATCH-FAIL-PCT'%)'
+           END-IF.
+
+       100-READ-SCORE.
+           READ SCORE-FILE
+               AT END MOVE '10' TO WS-SCORE-STATUS
+           END-READ.
+
+      *    run the same ALPHABETIC/NUMERIC class checks 100-DATATYPE
+      *    uses on CLASS1, but over every value in an input file, so
+      *    bad data can be spotted before it hits downstream programs
+       100-PROFILE-REPORT.
+           OPEN INPUT PROFILE-INPUT-FILE.
+           IF WS-PROFILE-STATUS = '00'
+               PERFORM 100-READ-PROFILE-RECORD
+               PERFORM UNTIL WS-PROFILE-STATUS = '10'
+                   EVALUATE TRUE
+                       WHEN PROFILE-RECORD = SPACES
+                           ADD 1 TO PROFILE-BLANK-COUNT
+                       WHEN PROFILE-RECORD IS ALPHABETIC
+                           ADD 1 TO PROFILE-ALPHA-COUNT
+                       WHEN PROFILE-RECORD IS NUMERIC
+                           ADD 1 TO PROFILE-NUMERIC-COUNT
+                       WHEN OTHER
+                           ADD 1 TO PROFILE-MIXED-COUNT
+                   END-EVALUATE
+                   PERFORM 100-READ-PROFILE-RECORD
+               END-PERFORM
+               CLOSE PROFILE-INPUT-FILE
+           END-IF.
+           DISPLAY 'DATA PROFILE REPORT'.
+           DISPLAY '  ALPHABETIC-ONLY: 'PROFILE-ALPHA-COUNT.
+           DISPLAY '  NUMERIC-ONLY:    'PROFILE-NUMERIC-COUNT.
+           DISPLAY '  MIXED:           'PROFILE-MIXED-COUNT.
+           DISPLAY '  BLANK:           'PROFILE-BLANK-COUNT.
+
+       100-READ-PROFILE-RECORD.
+           READ PROFILE-INPUT-FILE
+               AT END MOVE '10' TO WS-PROFILE-STATUS
+           END-READ.
+
+      *    generalize the single NUM1/NUM2 hardcoded pair into a
+      *    file-driven comparison run, producing a mismatch report
+      *    for every pair where the first value is not greater
+       100-COMPARE-PAIR-RUN.
+           OPEN INPUT COMPARE-PAIR-FILE.
+           IF WS-PAIR-STATUS = '00'
+               PERFORM 100-READ-COMPARE-PAIR
+               PERFORM UNTIL WS-PAIR-STATUS = '10'
+                   IF PAIR-NUM1 > PAIR-NUM2
+                       DISPLAY PAIR-NUM1' > 'PAIR-NUM2
+                       ADD 1 TO PAIR-GREATER-COUNT
+                   ELSE
+                       IF PAIR-NUM1 = PAIR-NUM2
+                           DISPLAY PAIR-NUM1' = 'PAIR-NUM2
+                           ADD 1 TO PAIR-EQUAL-COUNT
+                       ELSE
+                           DISPLAY PAIR-NUM1' MISMATCH 'PAIR-NUM2
+                           ADD 1 TO PAIR-MISMATCH-COUNT
+                       END-IF
+                   END-IF
+                   PERFORM 100-READ-COMPARE-PAIR
+               END-PERFORM
+               CLOSE COMPARE-PAIR-FILE
+           END-IF.
+           DISPLAY 'COMPARISON MISMATCH REPORT'.
+           DISPLAY '  GREATER: 'PAIR-GREATER-COUNT.
+           DISPLAY '  EQUAL:   'PAIR-EQUAL-COUNT.
+           DISPLAY '  MISMATCH:'PAIR-MISMATCH-COUNT.
+
+       100-READ-COMPARE-PAIR.
+           READ COMPARE-PAIR-FILE
+               AT END MOVE '10' TO WS-PAIR-STATUS
+           END-READ.
+
+      *    classify CHECK-VAL into a letter grade band and tally it
+      *    for the grade-distribution report
+       100-LETTER-GRADE.
+           EVALUATE TRUE
+               WHEN GRADE-A
+                   DISPLAY 'GRADE A WITH 'CHECK-VAL' MARKS.'
+                   ADD 1 TO COUNT-GRADE-A
+               WHEN GRADE-B
+                   DISPLAY 'GRADE B WITH 'CHECK-VAL' MARKS.'
+                   ADD 1 TO COUNT-GRADE-B
+               WHEN GRADE-C
+                   DISPLAY 'GRADE C WITH 'CHECK-VAL' MARKS.'
+                   ADD 1 TO COUNT-GRADE-C
+               WHEN GRADE-D
+                   DISPLAY 'GRADE D WITH 'CHECK-VAL' MARKS.'
+                   ADD 1 TO COUNT-GRADE-D
+               WHEN GRADE-F
+                   DISPLAY 'GRADE F WITH 'CHECK-VAL' MARKS.'
+                   ADD 1 TO COUNT-GRADE-F
+           END-EVALUATE.
+
+       100-GRADE-REPORT.
+           DISPLAY 'GRADE DISTRIBUTION REPORT'.
+           DISPLAY '  A: 'COUNT-GRADE-A.
+           DISPLAY '  B: 'COUNT-GRADE-B.
+           DISPLAY '  C: 'COUNT-GRADE-C.
+           DISPLAY '  D: 'COUNT-GRADE-D.
+           DISPLAY '  F: 'COUNT-GRADE-F.
 
        100-SWITCHS.
       *    a switch statment
@@ -102,4 +327,5 @@
       *    checking if a variable is a certain data type
            IF CLASS1 IS ALPHABETIC AND NOT CLASS1 IS NUMERIC THEN
                DISPLAY CLASS1' CLASS1 IS ALPHABETIC and Not numeric'.
+           PERFORM 100-PROFILE-REPORT.
        END PROGRAM CONDITIONALS.
