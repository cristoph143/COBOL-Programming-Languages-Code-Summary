@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Online add/change/delete maintenance for the planet
+      *          code/name reference file used by PLANET.cbl
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLANETMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLANET-REFERENCE-FILE ASSIGN TO "PLANET-REFERENCE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REF-NUMBER
+               ALTERNATE RECORD KEY IS REF-NAME
+               FILE STATUS IS WS-REF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLANET-REFERENCE-FILE.
+       01  PLANET-REFERENCE-RECORD.
+           05 REF-NUMBER PIC 9(3).
+           05 REF-NAME   PIC X(9).
+           05 REF-USAGE-COUNT PIC 9(7) VALUE ZERO.
+       WORKING-STORAGE SECTION.
+       01 WS-REF-STATUS PIC X(2).
+       01 WS-ACTION PIC X(1).
+           88 ACTION-IS-ADD    VALUE "A".
+           88 ACTION-IS-CHANGE VALUE "C".
+           88 ACTION-IS-DELETE VALUE "D".
+           88 ACTION-IS-EXIT   VALUE "X".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O PLANET-REFERENCE-FILE.
+           IF WS-REF-STATUS = "35"
+               OPEN OUTPUT PLANET-REFERENCE-FILE
+               CLOSE PLANET-REFERENCE-FILE
+               OPEN I-O PLANET-REFERENCE-FILE
+           END-IF.
+           PERFORM 100-MAINT-MENU UNTIL ACTION-IS-EXIT.
+           CLOSE PLANET-REFERENCE-FILE.
+           GOBACK.
+
+      *    single add/change/delete maintenance screen - operators
+      *    can manage the code list themselves instead of a recompile
+       100-MAINT-MENU.
+           DISPLAY "A)dd  C)hange  D)elete  X)it : ".
+           ACCEPT WS-ACTION.
+           EVALUATE TRUE
+               WHEN ACTION-IS-ADD
+                   PERFORM 200-ADD-PLANET
+               WHEN ACTION-IS-CHANGE
+                   PERFORM 300-CHANGE-PLANET
+               WHEN ACTION-IS-DELETE
+                   PERFORM 400-DELETE-PLANET
+               WHEN ACTION-IS-EXIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION"
+           END-EVALUATE.
+
+       200-ADD-PLANET.
+           DISPLAY "PLANET NUMBER: ".
+           ACCEPT REF-NUMBER.
+           DISPLAY "PLANET NAME: ".
+           ACCEPT REF-NAME.
+           MOVE ZERO TO REF-USAGE-COUNT.
+      *    INVALID KEY on this WRITE fires for either a duplicate
+      *    REF-NUMBER or a duplicate REF-NAME (the alternate key) - the
+      *    message can't say which without a lookup, so it names both
+           WRITE PLANET-REFERENCE-RECORD
+               INVALID KEY
+                   DISPLAY "PLANET NUMBER OR NAME ALREADY ON FILE"
+               NOT INVALID KEY
+                   DISPLAY "PLANET ADDED"
+           END-WRITE.
+
+       300-CHANGE-PLANET.
+           DISPLAY "PLANET NUMBER TO CHANGE: ".
+           ACCEPT REF-NUMBER.
+           READ PLANET-REFERENCE-FILE KEY IS REF-NUMBER
+               INVALID KEY
+                   DISPLAY "PLANET NUMBER NOT ON FILE"
+               NOT INVALID KEY
+                   DISPLAY "NEW PLANET NAME: "
+                   ACCEPT REF-NAME
+      *            REF-NAME is a unique alternate key - renaming to a
+      *            name already on another record raises INVALID KEY
+      *            here just as it does on 200-ADD-PLANET's WRITE
+                   REWRITE PLANET-REFERENCE-RECORD
+                       INVALID KEY
+                           DISPLAY "PLANET NAME ALREADY ON FILE"
+                       NOT INVALID KEY
+                           DISPLAY "PLANET CHANGED"
+                   END-REWRITE
+           END-READ.
+
+       400-DELETE-PLANET.
+           DISPLAY "PLANET NUMBER TO DELETE: ".
+           ACCEPT REF-NUMBER.
+           DELETE PLANET-REFERENCE-FILE
+               INVALID KEY
+                   DISPLAY "PLANET NUMBER NOT ON FILE"
+               NOT INVALID KEY
+                   DISPLAY "PLANET DELETED"
+           END-DELETE.
+       END PROGRAM PLANETMAINT.
