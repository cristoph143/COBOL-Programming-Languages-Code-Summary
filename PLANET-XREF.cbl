@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Cross-reference usage report - lists every code/name
+      *          pair on the planet reference file alongside how many
+      *          times callers have looked it up
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLANETXREF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLANET-REFERENCE-FILE ASSIGN TO "PLANET-REFERENCE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REF-NUMBER
+               ALTERNATE RECORD KEY IS REF-NAME
+               FILE STATUS IS WS-REF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PLANET-REFERENCE-FILE.
+       01  PLANET-REFERENCE-RECORD.
+           05 REF-NUMBER PIC 9(3).
+           05 REF-NAME   PIC X(9).
+           05 REF-USAGE-COUNT PIC 9(7).
+       WORKING-STORAGE SECTION.
+       01 WS-REF-STATUS PIC X(2).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT PLANET-REFERENCE-FILE.
+           DISPLAY "CODE  NAME       TIMES LOOKED UP".
+           DISPLAY "----- ---------- ----------------".
+           IF WS-REF-STATUS = "00"
+               PERFORM 100-READ-REFERENCE
+               PERFORM UNTIL WS-REF-STATUS = "10"
+                   DISPLAY REF-NUMBER " " REF-NAME " " REF-USAGE-COUNT
+                   PERFORM 100-READ-REFERENCE
+               END-PERFORM
+               CLOSE PLANET-REFERENCE-FILE
+           ELSE
+               DISPLAY "NO DATA - PLANET-REFERENCE FILE NOT FOUND"
+           END-IF.
+           GOBACK.
+
+       100-READ-REFERENCE.
+           READ PLANET-REFERENCE-FILE NEXT
+               AT END MOVE "10" TO WS-REF-STATUS
+           END-READ.
+       END PROGRAM PLANETXREF.
