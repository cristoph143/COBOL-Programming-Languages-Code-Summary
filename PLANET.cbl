@@ -6,23 +6,41 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PLANET-REFERENCE-FILE ASSIGN TO "PLANET-REFERENCE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REF-NUMBER
+               ALTERNATE RECORD KEY IS REF-NAME
+               FILE STATUS IS WS-REF-STATUS.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "PLANET-EXCEPTIONS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PLANET-REFERENCE-FILE.
+       01  PLANET-REFERENCE-RECORD.
+           05 REF-NUMBER PIC 9(3).
+           05 REF-NAME   PIC X(9).
+           05 REF-USAGE-COUNT PIC 9(7) VALUE ZERO.
+       FD  EXCEPTION-LOG-FILE.
+       01  EXCEPTION-LOG-RECORD PIC X(60).
        WORKING-STORAGE SECTION.
        01 PLANET-NAME PIC X(9).
-       01 PLANET-NUMBER PIC 9.
+       01 PLANET-NUMBER PIC 9(3).
+       01 WS-REF-STATUS PIC X(2).
+       01 WS-EXCEPTION-STATUS PIC X(2).
+       01 WS-EXCEPTION-TIME PIC X(8).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 900-OPEN-REFERENCE-FILE.
            SET PLANET-NUMBER TO 4.
            PERFORM 100-PLANETNUM.
            DISPLAY "PLANET-NUMBER: "PLANET-NUMBER
            DISPLAY "PLANET-NAME: "PLANET-NAME
            DISPLAY "--------------------------"
-           MOVE "MERCURY" TO PLANET-NAME.
-           PERFORM 100-PLANETNAME.
-           DISPLAY "PLANET-NUMBER: "PLANET-NUMBER
-           DISPLAY "PLANET-NAME: "PLANET-NAME
-           DISPLAY "--------------------------"
            MOVE "Mercury" TO PLANET-NAME.
            PERFORM 100-PLANETNAME.
            DISPLAY "PLANET-NUMBER: "PLANET-NUMBER
@@ -31,47 +49,93 @@
            PERFORM 100-PLANETRUE.
            DISPLAY "PLANET-NUMBER: "PLANET-NUMBER
            DISPLAY "PLANET-NAME: "PLANET-NAME
+           CLOSE PLANET-REFERENCE-FILE.
            GOBACK.
 
+      *    the code/name table now lives in PLANET-REFERENCE-FILE
+      *    instead of being baked into these EVALUATE statements, so
+      *    operations can maintain the list without a recompile
        100-PLANETNUM.
-           EVALUATE PLANET-NUMBER
-               WHEN 1 MOVE "Mercury" TO PLANET-NAME
-               WHEN 2 MOVE "Venus " TO PLANET-NAME
-               WHEN 3 MOVE "Earth " TO PLANET-NAME
-               WHEN 4 MOVE "Mars " TO PLANET-NAME
-               WHEN 5 MOVE "Jupiter" TO PLANET-NAME
-               WHEN 6 MOVE "Saturn " TO PLANET-NAME
-               WHEN 7 MOVE "Uranus " TO PLANET-NAME
-               WHEN 8 MOVE "Neptune" TO PLANET-NAME
-               WHEN 9 MOVE "Pluto " TO PLANET-NAME
-               WHEN OTHER MOVE " " TO PLANET-NAME
-           END-EVALUATE.
+           MOVE PLANET-NUMBER TO REF-NUMBER.
+           READ PLANET-REFERENCE-FILE KEY IS REF-NUMBER
+               INVALID KEY
+                   MOVE SPACES TO PLANET-NAME
+                   PERFORM 920-LOG-UNKNOWN-NUMBER
+           NOT INVALID KEY
+                   MOVE REF-NAME TO PLANET-NAME
+                   ADD 1 TO REF-USAGE-COUNT
+                   REWRITE PLANET-REFERENCE-RECORD
+           END-READ.
 
        100-PLANETNAME.
-           EVALUATE PLANET-NAME
-               WHEN "Mercury"   MOVE 1 TO PLANET-NUMBER
-               WHEN "Venus  "   MOVE 2 TO PLANET-NUMBER
-               WHEN "Earth  "   MOVE 3 TO PLANET-NUMBER
-               WHEN "Mars   "   MOVE 4 TO PLANET-NUMBER
-               WHEN "Jupiter"   MOVE 5 TO PLANET-NUMBER
-               WHEN "Saturn "   MOVE 6 TO PLANET-NUMBER
-               WHEN "Uranus "   MOVE 7 TO PLANET-NUMBER
-               WHEN "Neptune"   MOVE 8 TO PLANET-NUMBER
-               WHEN "Pluto  "   MOVE 9 TO PLANET-NUMBER
-               WHEN OTHER       MOVE 0 TO PLANET-NUMBER
-                   END-EVALUATE.
+           MOVE PLANET-NAME TO REF-NAME.
+           READ PLANET-REFERENCE-FILE KEY IS REF-NAME
+               INVALID KEY
+                   MOVE ZERO TO PLANET-NUMBER
+                   PERFORM 930-LOG-UNKNOWN-NAME
+           NOT INVALID KEY
+                   MOVE REF-NUMBER TO PLANET-NUMBER
+                   ADD 1 TO REF-USAGE-COUNT
+                   REWRITE PLANET-REFERENCE-RECORD
+           END-READ.
 
        100-PLANETRUE.
-           EVALUATE TRUE
-               WHEN PLANET-NAME = "Mercury" MOVE 1 TO PLANET-NUMBER
-               WHEN PLANET-NAME = "Venus " MOVE 2 TO PLANET-NUMBER
-               WHEN PLANET-NAME = "Earth " MOVE 3 TO PLANET-NUMBER
-               WHEN PLANET-NAME = "Mars " MOVE 4 TO PLANET-NUMBER
-               WHEN PLANET-NAME = "Jupiter" MOVE 5 TO PLANET-NUMBER
-               WHEN PLANET-NAME = "Saturn " MOVE 6 TO PLANET-NUMBER
-               WHEN PLANET-NAME = "Uranus " MOVE 7 TO PLANET-NUMBER
-               WHEN PLANET-NAME = "Neptune" MOVE 8 TO PLANET-NUMBER
-               WHEN PLANET-NAME = "Pluto " MOVE 9 TO PLANET-NUMBER
-               WHEN OTHER MOVE 0 TO PLANET-NUMBER
-                   END-EVALUATE.
+           PERFORM 100-PLANETNAME.
+
+      *    seed the reference file with the original nine planets the
+      *    first time this program runs against a brand new file
+       900-OPEN-REFERENCE-FILE.
+           OPEN I-O PLANET-REFERENCE-FILE.
+           IF WS-REF-STATUS = "35"
+               OPEN OUTPUT PLANET-REFERENCE-FILE
+               PERFORM 910-SEED-REFERENCE-FILE
+               CLOSE PLANET-REFERENCE-FILE
+               OPEN I-O PLANET-REFERENCE-FILE
+           END-IF.
+
+       910-SEED-REFERENCE-FILE.
+           MOVE 1 TO REF-NUMBER. MOVE "Mercury" TO REF-NAME.
+           WRITE PLANET-REFERENCE-RECORD.
+           MOVE 2 TO REF-NUMBER. MOVE "Venus " TO REF-NAME.
+           WRITE PLANET-REFERENCE-RECORD.
+           MOVE 3 TO REF-NUMBER. MOVE "Earth " TO REF-NAME.
+           WRITE PLANET-REFERENCE-RECORD.
+           MOVE 4 TO REF-NUMBER. MOVE "Mars " TO REF-NAME.
+           WRITE PLANET-REFERENCE-RECORD.
+           MOVE 5 TO REF-NUMBER. MOVE "Jupiter" TO REF-NAME.
+           WRITE PLANET-REFERENCE-RECORD.
+           MOVE 6 TO REF-NUMBER. MOVE "Saturn " TO REF-NAME.
+           WRITE PLANET-REFERENCE-RECORD.
+           MOVE 7 TO REF-NUMBER. MOVE "Uranus " TO REF-NAME.
+           WRITE PLANET-REFERENCE-RECORD.
+           MOVE 8 TO REF-NUMBER. MOVE "Neptune" TO REF-NAME.
+           WRITE PLANET-REFERENCE-RECORD.
+           MOVE 9 TO REF-NUMBER. MOVE "Pluto " TO REF-NAME.
+           WRITE PLANET-REFERENCE-RECORD.
+
+      *    unknown codes fall through to WHEN OTHER with no record of
+      *    it happening - log the bad value and when it was seen
+       920-LOG-UNKNOWN-NUMBER.
+           ACCEPT WS-EXCEPTION-TIME FROM TIME.
+           OPEN EXTEND EXCEPTION-LOG-FILE.
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF.
+           STRING "UNKNOWN PLANET-NUMBER=" REF-NUMBER
+                  " TIME=" WS-EXCEPTION-TIME
+                  DELIMITED BY SIZE INTO EXCEPTION-LOG-RECORD.
+           WRITE EXCEPTION-LOG-RECORD.
+           CLOSE EXCEPTION-LOG-FILE.
+
+       930-LOG-UNKNOWN-NAME.
+           ACCEPT WS-EXCEPTION-TIME FROM TIME.
+           OPEN EXTEND EXCEPTION-LOG-FILE.
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF.
+           STRING "UNKNOWN PLANET-NAME=" REF-NAME
+                  " TIME=" WS-EXCEPTION-TIME
+                  DELIMITED BY SIZE INTO EXCEPTION-LOG-RECORD.
+           WRITE EXCEPTION-LOG-RECORD.
+           CLOSE EXCEPTION-LOG-FILE.
        END PROGRAM YOUR-PROGRAM-NAME.
