@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Daily discount-summary report - totals dollars
+      *          discounted per Qty-band/VOP-band/Member tier across
+      *          a whole day's DISCOUNT-APPLIED-FILE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QTYSUMMARY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCOUNT-APPLIED-FILE ASSIGN TO "QTY-DISCOUNT-APPLIED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISCOUNT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISCOUNT-APPLIED-FILE.
+       01  DISCOUNT-APPLIED-RECORD.
+           05 DA-QTY      PIC 9(2).
+           05 DA-VOP      PIC 9(3).
+           05 DA-MEMBER   PIC X.
+           05 DA-DISCOUNT PIC 9(2)V99.
+       WORKING-STORAGE SECTION.
+       01 WS-DISCOUNT-STATUS PIC X(2).
+       01 WS-QTY-BAND-NUM PIC 9.
+       01 WS-VOP-BAND-NUM PIC 9.
+       01 WS-MEMBER-NUM PIC 9.
+       01 WS-TIER-NUM PIC 99.
+      *    one total per Qty-band/VOP-band/Member combination instead
+      *    of only ever seeing one order's result at a time
+       01 WS-SUMMARY-TABLE.
+           05 WS-TIER OCCURS 18 TIMES INDEXED BY WS-TIER-IDX.
+               10 WS-TIER-QTY-BAND PIC X(6).
+               10 WS-TIER-VOP-BAND PIC X(8).
+               10 WS-TIER-MEMBER   PIC X(1).
+               10 WS-TIER-COUNT    PIC 9(5).
+               10 WS-TIER-DOLLARS  PIC 9(7)V99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-SEED-SUMMARY-TABLE.
+           PERFORM 200-ACCUMULATE-DISCOUNTS.
+           PERFORM 300-PRINT-SUMMARY.
+           GOBACK.
+
+      *    label every Qty-band/VOP-band/Member slot up front so the
+      *    report always prints all 18 tiers, even ones with no
+      *    activity today
+       100-SEED-SUMMARY-TABLE.
+           MOVE "1-5   " TO WS-TIER-QTY-BAND (1).
+           MOVE "<501    " TO WS-TIER-VOP-BAND (1).
+           MOVE "Y" TO WS-TIER-MEMBER (1).
+           MOVE "1-5   " TO WS-TIER-QTY-BAND (2).
+           MOVE "<501    " TO WS-TIER-VOP-BAND (2).
+           MOVE "N" TO WS-TIER-MEMBER (2).
+           MOVE "6-16  " TO WS-TIER-QTY-BAND (3).
+           MOVE "<501    " TO WS-TIER-VOP-BAND (3).
+           MOVE "Y" TO WS-TIER-MEMBER (3).
+           MOVE "6-16  " TO WS-TIER-QTY-BAND (4).
+           MOVE "<501    " TO WS-TIER-VOP-BAND (4).
+           MOVE "N" TO WS-TIER-MEMBER (4).
+           MOVE "17-99 " TO WS-TIER-QTY-BAND (5).
+           MOVE "<501    " TO WS-TIER-VOP-BAND (5).
+           MOVE "Y" TO WS-TIER-MEMBER (5).
+           MOVE "17-99 " TO WS-TIER-QTY-BAND (6).
+           MOVE "<501    " TO WS-TIER-VOP-BAND (6).
+           MOVE "N" TO WS-TIER-MEMBER (6).
+           MOVE "1-5   " TO WS-TIER-QTY-BAND (7).
+           MOVE "501-2000" TO WS-TIER-VOP-BAND (7).
+           MOVE "Y" TO WS-TIER-MEMBER (7).
+           MOVE "1-5   " TO WS-TIER-QTY-BAND (8).
+           MOVE "501-2000" TO WS-TIER-VOP-BAND (8).
+           MOVE "N" TO WS-TIER-MEMBER (8).
+           MOVE "6-16  " TO WS-TIER-QTY-BAND (9).
+           MOVE "501-2000" TO WS-TIER-VOP-BAND (9).
+           MOVE "Y" TO WS-TIER-MEMBER (9).
+           MOVE "6-16  " TO WS-TIER-QTY-BAND (10).
+           MOVE "501-2000" TO WS-TIER-VOP-BAND (10).
+           MOVE "N" TO WS-TIER-MEMBER (10).
+           MOVE "17-99 " TO WS-TIER-QTY-BAND (11).
+           MOVE "501-2000" TO WS-TIER-VOP-BAND (11).
+           MOVE "Y" TO WS-TIER-MEMBER (11).
+           MOVE "17-99 " TO WS-TIER-QTY-BAND (12).
+           MOVE "501-2000" TO WS-TIER-VOP-BAND (12).
+           MOVE "N" TO WS-TIER-MEMBER (12).
+           MOVE "1-5   " TO WS-TIER-QTY-BAND (13).
+           MOVE ">2000   " TO WS-TIER-VOP-BAND (13).
+           MOVE "Y" TO WS-TIER-MEMBER (13).
+           MOVE "1-5   " TO WS-TIER-QTY-BAND (14).
+           MOVE ">2000   " TO WS-TIER-VOP-BAND (14).
+           MOVE "N" TO WS-TIER-MEMBER (14).
+           MOVE "6-16  " TO WS-TIER-QTY-BAND (15).
+           MOVE ">2000   " TO WS-TIER-VOP-BAND (15).
+           MOVE "Y" TO WS-TIER-MEMBER (15).
+           MOVE "6-16  " TO WS-TIER-QTY-BAND (16).
+           MOVE ">2000   " TO WS-TIER-VOP-BAND (16).
+           MOVE "N" TO WS-TIER-MEMBER (16).
+           MOVE "17-99 " TO WS-TIER-QTY-BAND (17).
+           MOVE ">2000   " TO WS-TIER-VOP-BAND (17).
+           MOVE "Y" TO WS-TIER-MEMBER (17).
+           MOVE "17-99 " TO WS-TIER-QTY-BAND (18).
+           MOVE ">2000   " TO WS-TIER-VOP-BAND (18).
+           MOVE "N" TO WS-TIER-MEMBER (18).
+           PERFORM 110-ZERO-TIER
+               VARYING WS-TIER-IDX FROM 1 BY 1 UNTIL WS-TIER-IDX > 18.
+
+       110-ZERO-TIER.
+           MOVE ZERO TO WS-TIER-COUNT (WS-TIER-IDX).
+           MOVE ZERO TO WS-TIER-DOLLARS (WS-TIER-IDX).
+
+      *    roll every order in the day's DISCOUNT-APPLIED-FILE into
+      *    its Qty-band/VOP-band/Member tier total
+       200-ACCUMULATE-DISCOUNTS.
+           OPEN INPUT DISCOUNT-APPLIED-FILE.
+           IF WS-DISCOUNT-STATUS = "00"
+               PERFORM 210-READ-DISCOUNT-APPLIED
+               PERFORM UNTIL WS-DISCOUNT-STATUS = "10"
+                   PERFORM 220-CLASSIFY-AND-ACCUMULATE
+                   PERFORM 210-READ-DISCOUNT-APPLIED
+               END-PERFORM
+               CLOSE DISCOUNT-APPLIED-FILE
+           END-IF.
+
+       210-READ-DISCOUNT-APPLIED.
+           READ DISCOUNT-APPLIED-FILE
+               AT END MOVE "10" TO WS-DISCOUNT-STATUS
+           END-READ.
+
+      *    work out which of the 18 tiers this order belongs to and
+      *    add its discount dollars and a count into that tier
+       220-CLASSIFY-AND-ACCUMULATE.
+           EVALUATE TRUE
+               WHEN DA-QTY <= 5
+                   MOVE 1 TO WS-QTY-BAND-NUM
+               WHEN DA-QTY <= 16
+                   MOVE 2 TO WS-QTY-BAND-NUM
+               WHEN OTHER
+                   MOVE 3 TO WS-QTY-BAND-NUM
+           END-EVALUATE.
+           EVALUATE TRUE
+               WHEN DA-VOP < 501
+                   MOVE 1 TO WS-VOP-BAND-NUM
+               WHEN DA-VOP < 2001
+                   MOVE 2 TO WS-VOP-BAND-NUM
+               WHEN OTHER
+                   MOVE 3 TO WS-VOP-BAND-NUM
+           END-EVALUATE.
+           IF DA-MEMBER = "Y"
+               MOVE 1 TO WS-MEMBER-NUM
+           ELSE
+               MOVE 2 TO WS-MEMBER-NUM
+           END-IF.
+           COMPUTE WS-TIER-NUM =
+               ((WS-VOP-BAND-NUM - 1) * 3 + (WS-QTY-BAND-NUM - 1)) * 2
+               + WS-MEMBER-NUM.
+           SET WS-TIER-IDX TO WS-TIER-NUM.
+           ADD 1 TO WS-TIER-COUNT (WS-TIER-IDX).
+           COMPUTE WS-TIER-DOLLARS (WS-TIER-IDX) =
+               WS-TIER-DOLLARS (WS-TIER-IDX)
+               + (DA-VOP * DA-DISCOUNT / 100).
+
+      *    print one line per tier so operations can see which
+      *    discount tiers are actually costing us money today
+       300-PRINT-SUMMARY.
+           DISPLAY "QTY-BAND  VOP-BAND  MEM  ORDERS  DOLLARS".
+           DISPLAY "--------  --------  ---  ------  -------".
+           PERFORM 310-PRINT-TIER
+               VARYING WS-TIER-IDX FROM 1 BY 1 UNTIL WS-TIER-IDX > 18.
+
+       310-PRINT-TIER.
+           DISPLAY WS-TIER-QTY-BAND (WS-TIER-IDX) "  "
+                   WS-TIER-VOP-BAND (WS-TIER-IDX) "  "
+                   WS-TIER-MEMBER (WS-TIER-IDX) "    "
+                   WS-TIER-COUNT (WS-TIER-IDX) "  "
+                   WS-TIER-DOLLARS (WS-TIER-IDX).
+       END PROGRAM QTYSUMMARY.
