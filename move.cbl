@@ -6,33 +6,147 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MONTH-TRANS-FILE ASSIGN TO "MONTH-TRANSACTIONS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT AMOUNT-EDIT-LOG-FILE ASSIGN TO "AMOUNT-EDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EDIT-LOG-STATUS.
+           SELECT AMOUNT-CONTROL-FILE ASSIGN TO "AMOUNT-CONTROL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  MONTH-TRANS-FILE.
+       01  MONTH-TRANS-RECORD.
+           05 TR-MONTH-NUM PIC 9(2).
+           05 TR-AMOUNT PIC S9(3)V99 SIGN IS LEADING SEPARATE.
+       FD  AMOUNT-EDIT-LOG-FILE.
+       01  AMOUNT-EDIT-LOG-RECORD PIC X(60).
+      *    control/parameter record supplying the default seed amount
+      *    for any month the transaction file doesn't populate - this
+      *    used to be the hardcoded VALUES 99.99 on AMOUNT1
+       FD  AMOUNT-CONTROL-FILE.
+       01  AMOUNT-CONTROL-RECORD.
+           05 CTL-DEFAULT-AMOUNT PIC S9(3)V99 SIGN IS LEADING
+               SEPARATE.
        WORKING-STORAGE SECTION.
+       01 WS-EDIT-LOG-STATUS PIC X(2).
+       01 WS-CONTROL-STATUS PIC X(2).
+       01 WS-DEFAULT-AMOUNT PIC S9(3)V99 VALUE ZERO.
+      *    business ceiling a single monthly amount may not exceed -
+      *    the REDEFINES views of AMOUNT1 are only trustworthy once
+      *    the value loaded into it has passed this edit
+       01 WS-AMOUNT-LIMIT PIC 9(3)V99 VALUE 500.00.
+       01 WS-AMOUNT-REJECT-COUNT PIC 9(5) VALUE ZERO.
+      *    running total across all populated months, carried
+      *    forward from the monthly transaction load
+       01 YTD-TOTAL PIC S9(5)V99 VALUE ZERO.
        01 MONTH-AMOUNT.
            05 AMOUNT PIC X(6) value "abc".
            05 AMOUNTX REDEFINES AMOUNT PIC X(6).
-       01 MONTH-AMOUNT1.
-           05 AMOUNT1 PIC S9(3)V99 VALUES 99.99.
-           05 AMOUNTX1 REDEFINES AMOUNT1.
-               10 X-FIELD PIC 9(5).
-               10 Y-FIELD REDEFINES X-FIELD.
-                   20 A PIC X(3).
-                   20 B PIC X(2).
+
+      *    one AMOUNT1 occurrence per month, loaded from the monthly
+      *    transaction file instead of a single hardcoded test value
+       01 MONTH-AMOUNT-TABLE.
+           05 MONTH-AMOUNT1 OCCURS 12 TIMES INDEXED BY MA-IDX.
+               10 AMOUNT1 PIC S9(3)V99.
+               10 AMOUNTX1 REDEFINES AMOUNT1.
+                   15 X-FIELD PIC 9(5).
+                   15 Y-FIELD REDEFINES X-FIELD.
+                       20 A PIC X(3).
+                       20 B PIC X(2).
        01 ASP PIC X(3).
+       01 WS-TRANS-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "MONTH-AMOUNT: "MONTH-AMOUNT"?".
            DISPLAY "AMOUNT: "AMOUNT"?"
            DISPLAY "AMOUNTX: "AMOUNTX"?"
-           DISPLAY "MONTH-AMOUNT: "MONTH-AMOUNT"?".
-           DISPLAY "AMOUNT: "AMOUNT1"?"
-           DISPLAY "AMOUNTX: "AMOUNTX1"?"
-           DISPLAY "X-FIELD: "X-FIELD"?"
-           DISPLAY "Y-FIELD: "Y-FIELD"?"
-           DISPLAY "A: "A"?".
-           DISPLAY "B: "B,"?".
+           PERFORM 100-LOAD-MONTH-AMOUNTS.
+           PERFORM 200-PRINT-DETAIL-REPORT.
        MOVE "ABC" TO ASP.
            DISPLAY "ASP "ASP.
+           GOBACK.
+
+      *    load a full year of monthly amounts from the transaction
+      *    file instead of the single hardcoded test value
+       100-LOAD-MONTH-AMOUNTS.
+           PERFORM 130-READ-AMOUNT-CONTROL.
+           PERFORM 140-APPLY-DEFAULT-AMOUNT
+               VARYING MA-IDX FROM 1 BY 1 UNTIL MA-IDX > 12.
+           OPEN INPUT MONTH-TRANS-FILE.
+           IF WS-TRANS-STATUS = "00"
+               PERFORM 110-READ-MONTH-TRANS
+               PERFORM UNTIL WS-TRANS-STATUS = "10"
+                   IF TR-MONTH-NUM >= 1 AND TR-MONTH-NUM <= 12
+                       IF TR-AMOUNT NOT < (0 - WS-AMOUNT-LIMIT)
+                           AND TR-AMOUNT NOT > WS-AMOUNT-LIMIT
+                           SET MA-IDX TO TR-MONTH-NUM
+                           SUBTRACT AMOUNT1 (MA-IDX) FROM YTD-TOTAL
+                           MOVE TR-AMOUNT TO AMOUNT1 (MA-IDX)
+                           ADD TR-AMOUNT TO YTD-TOTAL
+                       ELSE
+                           PERFORM 120-LOG-AMOUNT-REJECT
+                       END-IF
+                   END-IF
+                   PERFORM 110-READ-MONTH-TRANS
+               END-PERFORM
+               CLOSE MONTH-TRANS-FILE
+           END-IF.
+
+       110-READ-MONTH-TRANS.
+           READ MONTH-TRANS-FILE
+               AT END MOVE "10" TO WS-TRANS-STATUS
+           END-READ.
+
+      *    reject any amount whose sign/magnitude fails the edit so a
+      *    bad value never reaches the X-FIELD/Y-FIELD/A/B REDEFINES
+       120-LOG-AMOUNT-REJECT.
+           ADD 1 TO WS-AMOUNT-REJECT-COUNT.
+           OPEN EXTEND AMOUNT-EDIT-LOG-FILE.
+           IF WS-EDIT-LOG-STATUS NOT = "00"
+               OPEN OUTPUT AMOUNT-EDIT-LOG-FILE
+           END-IF.
+           STRING "REJECTED MONTH=" TR-MONTH-NUM
+                  " AMOUNT=" TR-AMOUNT
+                  " EXCEEDS LIMIT " WS-AMOUNT-LIMIT
+                  DELIMITED BY SIZE INTO AMOUNT-EDIT-LOG-RECORD.
+           WRITE AMOUNT-EDIT-LOG-RECORD.
+           CLOSE AMOUNT-EDIT-LOG-FILE.
+
+      *    pull the seed/default amount from the control file so
+      *    test and production runs no longer need a recompile to
+      *    change it
+       130-READ-AMOUNT-CONTROL.
+           MOVE ZERO TO WS-DEFAULT-AMOUNT.
+           OPEN INPUT AMOUNT-CONTROL-FILE.
+           IF WS-CONTROL-STATUS = "00"
+               READ AMOUNT-CONTROL-FILE
+                   NOT AT END
+                       MOVE CTL-DEFAULT-AMOUNT TO WS-DEFAULT-AMOUNT
+               END-READ
+               CLOSE AMOUNT-CONTROL-FILE
+           END-IF.
+
+       140-APPLY-DEFAULT-AMOUNT.
+           MOVE WS-DEFAULT-AMOUNT TO AMOUNT1 (MA-IDX).
+           ADD WS-DEFAULT-AMOUNT TO YTD-TOTAL.
+
+      *    detail listing of the A/B substrings redefined from
+      *    X-FIELD, run across every month instead of one value
+       200-PRINT-DETAIL-REPORT.
+           DISPLAY "MONTH  AMOUNT1   X-FIELD  A    B".
+           DISPLAY "-----  --------  -------  ---  --".
+           PERFORM 210-PRINT-MONTH-DETAIL
+               VARYING MA-IDX FROM 1 BY 1 UNTIL MA-IDX > 12.
+           DISPLAY "YEAR-TO-DATE TOTAL: "YTD-TOTAL.
+
+       210-PRINT-MONTH-DETAIL.
+           DISPLAY MA-IDX"    "AMOUNT1 (MA-IDX)"  "
+                   X-FIELD (MA-IDX)"  "A (MA-IDX)"  "B (MA-IDX).
        END PROGRAM YOUR-PROGRAM-NAME.
