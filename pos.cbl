@@ -1,42 +1,235 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Field-position editor simulator - drives the cursor/
+      *          character-edit logic that was originally sketched
+      *          directly against a real screen field
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEY-EVENT-FILE ASSIGN TO "POS-KEY-EVENTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEY-EVENT-STATUS.
+           SELECT POS-ERROR-LOG-FILE ASSIGN TO "POS-ERROR-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  KEY-EVENT-FILE.
+       01  KEY-EVENT-RECORD.
+           05 KE-KEY-CODE PIC X(2).
+           05 KE-CHAR     PIC X(1).
+       FD  POS-ERROR-LOG-FILE.
+       01  POS-ERROR-LOG-RECORD PIC X(60).
        WORKING-STORAGE SECTION.
-       01. L-Arrow PIC
+       01 WS-KEY-EVENT-STATUS PIC X(2).
+       01 WS-ERROR-LOG-STATUS PIC X(2).
+      *    the key just read off KEY-EVENT-FILE, decoded into the
+      *    named conditions 100-QTY's EVALUATE is written against
+       01 Key-Code PIC X(2) VALUE SPACES.
+           88 L-Arrow    VALUE "LA".
+           88 R-Arrow    VALUE "RA".
+           88 HomeKey    VALUE "HM".
+           88 EndKey     VALUE "EN".
+           88 DelKey     VALUE "DL".
+           88 Char       VALUE "CH".
+           88 ToggleKey  VALUE "TG".
+           88 TabKey     VALUE "TB".
+           88 BackTabKey VALUE "BT".
+       01 Char-To-Insert PIC X(1) VALUE SPACE.
+       01 Cursor-Position PIC 9(2) VALUE 1.
+       01 Field-Data PIC X(10) VALUE SPACES.
+       01 FIELD-CHARS REDEFINES Field-Data.
+           05 FIELD-CHAR PIC X(1) OCCURS 10 TIMES.
+       01 WS-SHIFT-IDX PIC 9(2).
+      *    an insert at the field's last position fills it - the
+      *    operator gets a bell/message instead of a silently lost
+      *    keystroke on the next character
+       01 Field-Full-Switch PIC X(1) VALUE "N".
+           88 Field-Is-Full VALUE "Y".
+      *    insert-and-shift vs overwrite-in-place character editing,
+      *    toggled per field instead of always inserting - this is the
+      *    working copy for whichever field is currently active,
+      *    loaded from and saved back to that field's own
+      *    FIELD-EDIT-MODE the same way Field-Data/Cursor-Position are
+       01 Edit-Mode PIC X(1) VALUE "I".
+           88 Insert-Mode   VALUE "I".
+           88 Overtype-Mode VALUE "O".
+      *    a small multi-field screen standing in for a real BMS map
+      *    (none is wired up here) so Tab/Backtab can move the cursor
+      *    and edit logic between fields instead of one implicit field
+       01 SCREEN-FIELDS.
+           05 SCREEN-FIELD OCCURS 3 TIMES INDEXED BY FLD-IDX.
+               10 FIELD-BUFFER    PIC X(10) VALUE SPACES.
+               10 FIELD-POSITION  PIC 9(2) VALUE 1.
+               10 FIELD-EDIT-MODE PIC X(1) VALUE "I".
+      *    which field was active when the current key event came in -
+      *    saved before 100-QTY runs so a Tab/Backtab that changes
+      *    FLD-IDX doesn't also redirect this event's own write-back
+       01 WS-ACTIVE-FLD-IDX PIC 9 VALUE 1.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           SET Qty TO 8.
-           SET VOP TO 800.
-           MOVE "Y" TO Member.
-           PERFORM 100-QTY.
-           DISPLAY "DISCOUNT: "DISCOUNT
+           SET FLD-IDX TO 1.
+           PERFORM 200-PROCESS-KEY-EVENTS.
            GOBACK.
 
+      *    drive 100-QTY from a stream of real key events instead of
+      *    one hardcoded SET/MOVE test case
+       200-PROCESS-KEY-EVENTS.
+           OPEN INPUT KEY-EVENT-FILE.
+           PERFORM 210-READ-KEY-EVENT.
+           PERFORM UNTIL WS-KEY-EVENT-STATUS = "10"
+               MOVE KE-KEY-CODE TO Key-Code
+               MOVE KE-CHAR TO Char-To-Insert
+               SET WS-ACTIVE-FLD-IDX TO FLD-IDX
+               MOVE FIELD-BUFFER (WS-ACTIVE-FLD-IDX) TO Field-Data
+               MOVE FIELD-POSITION (WS-ACTIVE-FLD-IDX) TO
+                   Cursor-Position
+               MOVE FIELD-EDIT-MODE (WS-ACTIVE-FLD-IDX) TO Edit-Mode
+      *        recompute fullness for the field now active - a field
+      *        is full when its last character slot is occupied
+               IF FIELD-CHAR (10) NOT = SPACE
+                   SET Field-Is-Full TO TRUE
+               ELSE
+                   MOVE "N" TO Field-Full-Switch
+               END-IF
+               PERFORM 100-QTY
+               MOVE Field-Data TO FIELD-BUFFER (WS-ACTIVE-FLD-IDX)
+               MOVE Cursor-Position TO
+                   FIELD-POSITION (WS-ACTIVE-FLD-IDX)
+               MOVE Edit-Mode TO FIELD-EDIT-MODE (WS-ACTIVE-FLD-IDX)
+               DISPLAY "FIELD " WS-ACTIVE-FLD-IDX " POSITION: "
+                       Cursor-Position " DATA: " Field-Data
+               PERFORM 210-READ-KEY-EVENT
+           END-PERFORM.
+           CLOSE KEY-EVENT-FILE.
+
+       210-READ-KEY-EVENT.
+           READ KEY-EVENT-FILE
+               AT END MOVE "10" TO WS-KEY-EVENT-STATUS
+           END-READ.
+
        100-QTY.
-           EVALUATE TRUE ALSO Position
+           EVALUATE TRUE ALSO Cursor-Position
                WHEN L-Arrow ALSO 2 THRU 10
-                   SUBTRACT 1 FROM Position
+                   SUBTRACT 1 FROM Cursor-Position
                WHEN R-Arrow ALSO 1 THRU 9
-                   ADD 1 TO Position
+                   ADD 1 TO Cursor-Position
                WHEN L-Arrow ALSO 1
-                   MOVE 10 TO Position
+                   MOVE 10 TO Cursor-Position
                WHEN R-Arrow ALSO 10
-                   MOVE 1 TO Position
+                   MOVE 1 TO Cursor-Position
+               WHEN HomeKey ALSO ANY
+                   MOVE 1 TO Cursor-Position
+               WHEN EndKey ALSO ANY
+                   MOVE 10 TO Cursor-Position
                WHEN DelKey ALSO ANY
                    PERFORM DeleteChar
                WHEN Char ALSO 1 THRU 9
-                   PERFORM InsertChar
-                   ADD 1 TO Position
+                   IF Field-Is-Full
+                       PERFORM 110-FIELD-FULL-SIGNAL
+                   ELSE
+                       PERFORM InsertChar
+                       ADD 1 TO Cursor-Position
+                   END-IF
                WHEN Char ALSO 10
-                   PERFORM InsertChar
-               WHEN OTHER PERFORM
-                   DisplayErrorMessage
+                   IF Field-Is-Full
+                       PERFORM 110-FIELD-FULL-SIGNAL
+                   ELSE
+                       PERFORM InsertChar
+                       PERFORM 110-FIELD-FULL-SIGNAL
+                   END-IF
+               WHEN ToggleKey ALSO ANY
+                   PERFORM 170-TOGGLE-EDIT-MODE
+               WHEN TabKey ALSO ANY
+                   PERFORM 130-TAB-NEXT-FIELD
+               WHEN BackTabKey ALSO ANY
+                   PERFORM 140-BACKTAB-FIELD
+               WHEN OTHER
+                   PERFORM 920-LOG-UNRECOGNIZED-KEY
+                   PERFORM DisplayErrorMessage
                END-EVALUATE .
+
+      *    insert Char-To-Insert at Cursor-Position, shifting the rest of the
+      *    field right when in insert mode, or simply overwriting the
+      *    character that was there when in overtype mode
+       InsertChar.
+           IF Insert-Mode
+               PERFORM 150-SHIFT-RIGHT
+                   VARYING WS-SHIFT-IDX FROM 9 BY -1
+                   UNTIL WS-SHIFT-IDX < Cursor-Position
+           END-IF.
+           MOVE Char-To-Insert TO FIELD-CHAR (Cursor-Position).
+
+       150-SHIFT-RIGHT.
+           MOVE FIELD-CHAR (WS-SHIFT-IDX) TO
+               FIELD-CHAR (WS-SHIFT-IDX + 1).
+
+      *    remove the character at Cursor-Position and close the gap by
+      *    shifting everything after it one slot to the left
+       DeleteChar.
+           PERFORM 160-SHIFT-LEFT
+               VARYING WS-SHIFT-IDX FROM Cursor-Position BY 1
+               UNTIL WS-SHIFT-IDX > 9.
+           MOVE SPACE TO FIELD-CHAR (10).
+
+       160-SHIFT-LEFT.
+           MOVE FIELD-CHAR (WS-SHIFT-IDX + 1) TO
+               FIELD-CHAR (WS-SHIFT-IDX).
+
+      *    generic on-screen message for a key/Cursor-Position combination
+      *    100-QTY doesn't otherwise handle
+       DisplayErrorMessage.
+           DISPLAY "EDIT ERROR - UNRECOGNIZED KEY/POSITION".
+
+      *    the field is now full - tell the operator instead of
+      *    letting the next keystroke vanish silently
+       110-FIELD-FULL-SIGNAL.
+           SET Field-Is-Full TO TRUE.
+           DISPLAY "BEEP - FIELD FULL, CANNOT INSERT FURTHER CHARACTERS".
+
+      *    flip between insert-and-shift and overwrite-in-place
+      *    editing for whichever field is currently active
+       170-TOGGLE-EDIT-MODE.
+           IF Insert-Mode
+               SET Overtype-Mode TO TRUE
+           ELSE
+               SET Insert-Mode TO TRUE
+           END-IF.
+
+      *    move the active field forward/back across the little
+      *    multi-field screen - this stands in for the Tab/Backtab
+      *    wiring a real BMS map would provide, since none is wired
+      *    up here
+       130-TAB-NEXT-FIELD.
+           ADD 1 TO FLD-IDX.
+           IF FLD-IDX > 3
+               SET FLD-IDX TO 1
+           END-IF.
+
+       140-BACKTAB-FIELD.
+           IF FLD-IDX = 1
+               SET FLD-IDX TO 3
+           ELSE
+               SUBTRACT 1 FROM FLD-IDX
+           END-IF.
+
+      *    an unrecognized key/Cursor-Position combination doesn't just get
+      *    a generic message on screen - it's logged with exactly
+      *    which key code and Cursor-Position triggered it
+       920-LOG-UNRECOGNIZED-KEY.
+           OPEN EXTEND POS-ERROR-LOG-FILE.
+           IF WS-ERROR-LOG-STATUS NOT = "00"
+               OPEN OUTPUT POS-ERROR-LOG-FILE
+           END-IF.
+           MOVE SPACES TO POS-ERROR-LOG-RECORD.
+           STRING "UNRECOGNIZED KEY=" Key-Code
+                  " POSITION=" Cursor-Position
+                  DELIMITED BY SIZE INTO POS-ERROR-LOG-RECORD.
+           WRITE POS-ERROR-LOG-RECORD.
+           CLOSE POS-ERROR-LOG-FILE.
        END PROGRAM YOUR-PROGRAM-NAME.
