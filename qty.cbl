@@ -6,31 +6,104 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE ASSIGN TO "QTY-ORDERS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDER-STATUS.
+           SELECT DISCOUNT-APPLIED-FILE ASSIGN TO "QTY-DISCOUNT-APPLIED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISCOUNT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "QTY-CHECKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ORDER-FILE.
+       01  ORDER-RECORD.
+           05 OR-QTY    PIC 9(2).
+           05 OR-VOP    PIC 9(3).
+           05 OR-MEMBER PIC X.
+      *    one permanent record of what discount was applied to which
+      *    order, instead of a console line that vanishes at job end
+       FD  DISCOUNT-APPLIED-FILE.
+       01  DISCOUNT-APPLIED-RECORD.
+           05 DA-QTY      PIC 9(2).
+           05 DA-VOP      PIC 9(3).
+           05 DA-MEMBER   PIC X.
+           05 DA-DISCOUNT PIC 9(2)V99.
+      *    last X the PERFORM VARYING loop finished, so a rerun after
+      *    an abend restarts past work already done instead of at X=1
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-X PIC 9(3).
        WORKING-STORAGE SECTION.
        01 Qty PIC 9(2).
        01 Discount PIC 9(2)v99.
        01 VOP PIC 9(3).
        01 Member PIC X.
-       01 X PIC 9(2).
+       01 X PIC 9(3).
        01 Y PIC 9(2).
+       01 WS-ORDER-STATUS PIC X(2).
+       01 WS-DISCOUNT-STATUS PIC X(2).
+       01 WS-CHECKPOINT-STATUS PIC X(2).
+       01 WS-START-X PIC 9(3) VALUE 1.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(2) VALUE 10.
+       01 WS-CHECKPOINT-QUOTIENT PIC 9(3).
+       01 WS-CHECKPOINT-REMAINDER PIC 9(2).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           SET Qty TO 8.
-           SET VOP TO 800.
-           MOVE "Y" TO Member.
-           PERFORM 100-QTY.
-           DISPLAY "DISCOUNT: "DISCOUNT
+           PERFORM 200-PROCESS-ORDERS.
+           PERFORM 600-READ-CHECKPOINT.
            MOVE ZERO TO Y
-           PERFORM VARYING X FROM 1 BY 1
+           PERFORM VARYING X FROM WS-START-X BY 1
                    UNTIL X > 100
        DISPLAY X
+       DIVIDE X BY WS-CHECKPOINT-INTERVAL
+           GIVING WS-CHECKPOINT-QUOTIENT
+           REMAINDER WS-CHECKPOINT-REMAINDER
+       IF WS-CHECKPOINT-REMAINDER = ZERO
+           PERFORM 610-WRITE-CHECKPOINT
+       END-IF
        END-PERFORM
-
+           PERFORM 620-CLEAR-CHECKPOINT
 
            GOBACK.
 
+      *    price every incoming order on the order file through
+      *    100-QTY instead of the one hardcoded test order
+       200-PROCESS-ORDERS.
+           OPEN INPUT ORDER-FILE.
+           OPEN OUTPUT DISCOUNT-APPLIED-FILE.
+           IF WS-ORDER-STATUS = "00"
+               PERFORM 210-READ-ORDER
+               PERFORM UNTIL WS-ORDER-STATUS = "10"
+                   MOVE OR-QTY TO Qty
+                   MOVE OR-VOP TO VOP
+                   MOVE OR-MEMBER TO Member
+                   PERFORM 100-QTY
+                   DISPLAY "DISCOUNT: " Discount
+                   PERFORM 220-WRITE-DISCOUNT-APPLIED
+                   PERFORM 210-READ-ORDER
+               END-PERFORM
+               CLOSE ORDER-FILE
+           END-IF.
+           CLOSE DISCOUNT-APPLIED-FILE.
+
+       210-READ-ORDER.
+           READ ORDER-FILE
+               AT END MOVE "10" TO WS-ORDER-STATUS
+           END-READ.
+
+      *    record the Qty/VOP/Member/Discount combination just priced
+       220-WRITE-DISCOUNT-APPLIED.
+           MOVE Qty TO DA-QTY.
+           MOVE VOP TO DA-VOP.
+           MOVE Member TO DA-MEMBER.
+           MOVE Discount TO DA-DISCOUNT.
+           WRITE DISCOUNT-APPLIED-RECORD.
+
        100-QTY.
            EVALUATE Qty ALSO TRUE ALSO Member
                WHEN 1 THRU 5 ALSO VOP < 501 ALSO "Y"
@@ -49,5 +122,60 @@
                    MOVE 10 TO Discount
                WHEN 6 THRU 16 ALSO VOP > 2000 ALSO "Y"
                    MOVE 23 TO Discount
+      *    our biggest members at our highest order values - this
+      *    tier used to fall through with no rate set at all
+               WHEN 17 THRU 99 ALSO VOP > 2000 ALSO "Y"
+                   MOVE 30 TO Discount
+      *    non-members get their own defined tiers instead of falling
+      *    through to no matching WHEN and leaving Discount unset
+               WHEN 1 THRU 5 ALSO VOP < 501 ALSO "N"
+                   MOVE 0 TO Discount
+               WHEN 6 THRU 16 ALSO VOP < 501 ALSO "N"
+                   MOVE 0 TO Discount
+               WHEN 17 THRU 99 ALSO VOP < 501 ALSO "N"
+                   MOVE 1 TO Discount
+               WHEN 1 THRU 5 ALSO VOP < 2001 ALSO "N"
+                   MOVE 1 TO Discount
+               WHEN 6 THRU 16 ALSO VOP < 2001 ALSO "N"
+                   MOVE 2 TO Discount
+               WHEN 17 THRU 99 ALSO VOP < 2001 ALSO "N"
+                   MOVE 4 TO Discount
+               WHEN 1 THRU 5 ALSO VOP > 2000 ALSO "N"
+                   MOVE 3 TO Discount
+               WHEN 6 THRU 16 ALSO VOP > 2000 ALSO "N"
+                   MOVE 6 TO Discount
+               WHEN 17 THRU 99 ALSO VOP > 2000 ALSO "N"
+                   MOVE 10 TO Discount
+               WHEN OTHER
+                   MOVE 0 TO Discount
                END-EVALUATE .
+
+      *    resume the X loop where the last run left off instead of
+      *    always restarting at X=1
+       600-READ-CHECKPOINT.
+           MOVE 1 TO WS-START-X.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       COMPUTE WS-START-X = CKPT-X + 1
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    save the current X so a restart after an abend picks up
+      *    past this point instead of reprocessing everything done
+       610-WRITE-CHECKPOINT.
+           MOVE X TO CKPT-X.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *    the loop above ran all the way to X=100 with no abend, so
+      *    there is nothing left to resume - truncate CHECKPOINT-FILE
+      *    instead of leaving the X=100 mark for 600-READ-CHECKPOINT
+      *    to pick up and skip the entire loop on the next run
+       620-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
        END PROGRAM YOUR-PROGRAM-NAME.
