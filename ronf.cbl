@@ -6,25 +6,149 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-OUT-FILE ASSIGN TO "RONF-TRANSACTIONS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-OUT-STATUS.
+           SELECT PQ-BATCH-FILE ASSIGN TO "RONF-PQ-BATCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PQ-STATUS.
+           SELECT OVERFLOW-LOG-FILE ASSIGN TO "RONF-OVERFLOW-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACTION-OUT-FILE.
+       01  TRANSACTION-OUT-RECORD.
+           05 TO-RUN-DATE PIC X(8).
+           05 TO-RUN-ID   PIC X(8).
+           05 TO-SOURCE   PIC X(10).
+           05 TO-ASP      PIC X(3).
+       FD  PQ-BATCH-FILE.
+       01  PQ-BATCH-RECORD.
+           05 BATCH-P PIC 9(2)V9.
+           05 BATCH-Q PIC 9(2).
+       FD  OVERFLOW-LOG-FILE.
+       01  OVERFLOW-LOG-RECORD PIC X(60).
        WORKING-STORAGE SECTION.
+       01 WS-TRANS-OUT-STATUS PIC X(2).
+       01 WS-PQ-STATUS PIC X(2).
+       01 WS-OVERFLOW-STATUS PIC X(2).
+      *    balancing totals across the whole batch of P/Q pairs
+       01 CONTROL-TOTALS.
+           05 CT-RECORD-COUNT PIC 9(7) VALUE ZERO.
+           05 CT-Q-TOTAL      PIC 9(9) VALUE ZERO.
+       01 CT-Q-AVERAGE PIC 9(7)V99 VALUE ZERO.
        01 X PIC S9(5) VALUE 12345.
        01 Y PIC S9(3) VALUE 0.
        01 A PIC X(5) VALUE "ABCDE".
        01 B PIC X(3) VALUE SPACES.
+      *    WORK now carries a transaction header (date, run-id,
+      *    source) alongside ASP instead of just the bare 3-byte
+      *    field that used to be displayed once and discarded
        01 WORK.
+           05 WORK-HEADER.
+               10 WORK-RUN-DATE PIC X(8).
+               10 WORK-RUN-ID   PIC X(8).
+               10 WORK-SOURCE   PIC X(10).
            05 ASP PIC X(3).
        01 P PIC 9(2)V9 VALUE 2.1.
+       01 P-DIGITS REDEFINES P.
+           05 P-INT-PART  PIC 9(2).
+           05 P-FRAC-PART PIC 9.
        01 Q PIC 9(2) VALUE 6.
+      *    tallies how many ADDs actually lost a fractional digit to
+      *    rounding, so precision loss is visible run over run
+       01 ROUNDING-EXCEPTION-COUNT PIC 9(5) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           ADD P TO Q.
+           ADD P TO Q ROUNDED.
+           IF P-FRAC-PART NOT = ZERO
+               ADD 1 TO ROUNDING-EXCEPTION-COUNT
+           END-IF.
            DISPLAY Q.
+           DISPLAY "ROUNDING EXCEPTIONS: "ROUNDING-EXCEPTION-COUNT.
+           PERFORM 200-BATCH-PQ-RUN.
+           PERFORM 300-MOVE-X-TO-Y-CHECKED.
        MOVE "ABC" TO ASP.
            DISPLAY "ASP: "ASP.
+           PERFORM 100-WRITE-TRANSACTION.
        INITIALIZE WORK.
            DISPLAY WORK.
            DISPLAY ASP.
+           GOBACK.
+
+      *    persist the WORK transaction record instead of letting it
+      *    exist only long enough to be displayed and discarded
+       100-WRITE-TRANSACTION.
+           ACCEPT WORK-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE "RONF0001" TO WORK-RUN-ID.
+           MOVE "RONF" TO WORK-SOURCE.
+           OPEN EXTEND TRANSACTION-OUT-FILE.
+           IF WS-TRANS-OUT-STATUS NOT = "00"
+               OPEN OUTPUT TRANSACTION-OUT-FILE
+           END-IF.
+           MOVE WORK-RUN-DATE TO TO-RUN-DATE.
+           MOVE WORK-RUN-ID TO TO-RUN-ID.
+           MOVE WORK-SOURCE TO TO-SOURCE.
+           MOVE ASP TO TO-ASP.
+           WRITE TRANSACTION-OUT-RECORD.
+           CLOSE TRANSACTION-OUT-FILE.
+
+      *    reconcile a whole batch of P/Q pairs instead of the single
+      *    hardcoded pair - record count, total, and average of Q
+       200-BATCH-PQ-RUN.
+           OPEN INPUT PQ-BATCH-FILE.
+           IF WS-PQ-STATUS = "00"
+               PERFORM 210-READ-PQ-BATCH
+               PERFORM UNTIL WS-PQ-STATUS = "10"
+                   MOVE BATCH-P TO P
+                   MOVE BATCH-Q TO Q
+                   ADD P TO Q ROUNDED
+                   IF P-FRAC-PART NOT = ZERO
+                       ADD 1 TO ROUNDING-EXCEPTION-COUNT
+                   END-IF
+                   ADD 1 TO CT-RECORD-COUNT
+                   ADD Q TO CT-Q-TOTAL
+                   PERFORM 210-READ-PQ-BATCH
+               END-PERFORM
+               CLOSE PQ-BATCH-FILE
+           END-IF.
+           IF CT-RECORD-COUNT > ZERO
+               COMPUTE CT-Q-AVERAGE ROUNDED =
+                   CT-Q-TOTAL / CT-RECORD-COUNT
+           END-IF.
+           DISPLAY "BALANCING SUMMARY".
+           DISPLAY "  RECORD COUNT: "CT-RECORD-COUNT.
+           DISPLAY "  Q TOTAL:      "CT-Q-TOTAL.
+           DISPLAY "  Q AVERAGE:    "CT-Q-AVERAGE.
+
+       210-READ-PQ-BATCH.
+           READ PQ-BATCH-FILE
+               AT END MOVE "10" TO WS-PQ-STATUS
+           END-READ.
+
+      *    Y is narrower than X - flag and log any value that would
+      *    lose high-order digits instead of truncating it silently
+       300-MOVE-X-TO-Y-CHECKED.
+           IF X > 999 OR X < -999
+               PERFORM 310-LOG-OVERFLOW
+           ELSE
+               MOVE X TO Y
+           END-IF.
+
+       310-LOG-OVERFLOW.
+           OPEN EXTEND OVERFLOW-LOG-FILE.
+           IF WS-OVERFLOW-STATUS NOT = "00"
+               OPEN OUTPUT OVERFLOW-LOG-FILE
+           END-IF.
+           STRING "OVERFLOW MOVING X TO Y - X=" X
+                  " EXCEEDS Y CAPACITY (S9(3))"
+                  DELIMITED BY SIZE INTO OVERFLOW-LOG-RECORD.
+           WRITE OVERFLOW-LOG-RECORD.
+           CLOSE OVERFLOW-LOG-FILE.
+           DISPLAY "OVERFLOW: X=" X " WOULD TRUNCATE MOVING TO Y".
        END PROGRAM YOUR-PROGRAM-NAME.
