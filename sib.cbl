@@ -6,25 +6,213 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-DETAIL-FILE ASSIGN TO "ORDER-DETAIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDER-STATUS.
+           SELECT BAD-ROW-LOG-FILE ASSIGN TO "SIB-BAD-ROWS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAD-ROW-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ORDER-DETAIL-FILE.
+       01  ORDER-DETAIL-RECORD.
+           05 OD-ROW-B      PIC A(2).
+           05 OD-SUB-COUNT  PIC 9.
+           05 OD-SUB-1      PIC X(3).
+           05 OD-SUB-2      PIC X(3).
+       FD  BAD-ROW-LOG-FILE.
+       01  BAD-ROW-LOG-RECORD PIC X(60).
        WORKING-STORAGE SECTION.
+       01 WS-BAD-ROW-STATUS PIC X(2).
+       01 WS-BAD-ROW-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-ROW-VALID-SWITCH PIC X(01) VALUE "Y".
+           88 WS-ROW-IS-VALID VALUE "Y".
+           88 WS-ROW-IS-INVALID VALUE "N".
+      *    the set of WS-D item codes a line item is allowed to carry -
+      *    anything outside this list gets rejected instead of loaded
+       01 WS-ALLOWED-D PIC X(3).
+           88 WS-D-IS-ALLOWED VALUES "ABC" "DEF" "GHI" "JKL" "MNO"
+                                      "PQR".
+       01 WS-ORDER-STATUS PIC X(2).
+      *    wide enough for a real order's line-item count instead of
+      *    the old single-digit demo ceiling of 3
+       01 WS-ROW-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-SEARCH-B PIC A(2).
+       01 WS-SEARCH-D PIC X(3).
+       01 WS-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 WS-ROW-FOUND VALUE "Y".
+           88 WS-ROW-NOT-FOUND VALUE "N".
+      *    WS-A/WS-C now grow to however many line items a real order
+      *    actually has instead of being capped at the old demo's
+      *    fixed 3-row/2-item shape
        01 WS-TABLE.
-           05 WS-A OCCURS 3 TIMES.
+           05 WS-A OCCURS 1 TO 500 TIMES DEPENDING ON WS-ROW-COUNT
+               INDEXED BY WS-A-IDX.
               10 WS-B PIC A(2).
-              10 WS-C OCCURS 2 TIMES.
+              10 WS-C-COUNT PIC 9.
+              10 WS-C OCCURS 1 TO 2 TIMES DEPENDING ON WS-C-COUNT
+                  INDEXED BY WS-C-IDX.
          15 WS-D PIC X(3).
+      *    page/line control for the printed report - two rows per
+      *    page keeps this demo listing easy to verify by eye
+       01 WS-PAGE-NUMBER PIC 9(3) VALUE ZERO.
+       01 WS-LINES-ON-PAGE PIC 9(2) VALUE ZERO.
+       01 WS-MAX-LINES-PER-PAGE PIC 9(2) VALUE 2.
+       01 WS-ITEM-2-PRINT PIC X(6) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-       MOVE '12ABCDEF34GHIJKL56MNOPQR' TO WS-TABLE.
-       DISPLAY 'WS-TABLE  : ' WS-TABLE.
-       DISPLAY 'WS-A(1)   : ' WS-A(1).
-       DISPLAY 'WS-C(1,1) : ' WS-C(1,1).
-       DISPLAY 'WS-C(1,2) : ' WS-C(1,2).
-       DISPLAY 'WS-A(2)   : ' WS-A(2).
-       DISPLAY 'WS-C(2,1) : ' WS-C(2,1).
-       DISPLAY 'WS-C(2,2) : ' WS-C(2,2).
-       DISPLAY 'WS-A(3)   : ' WS-A(3).
-       DISPLAY 'WS-C(3,1) : ' WS-C(3,1).
-       DISPLAY 'WS-C(3,2) : ' WS-C(3,2).
+           PERFORM 100-LOAD-ORDER-DETAIL.
+           PERFORM 170-DISPLAY-ROW
+               VARYING WS-A-IDX FROM 1 BY 1
+               UNTIL WS-A-IDX > WS-ROW-COUNT.
+           PERFORM 200-PRINT-REPORT.
+           MOVE "GH" TO WS-SEARCH-B.
+           PERFORM 150-FIND-ROW-BY-B.
+           IF WS-ROW-FOUND
+               DISPLAY "ROW FOUND AT INDEX " WS-A-IDX
+               MOVE "DEF" TO WS-SEARCH-D
+               PERFORM 160-FIND-ITEM-BY-D
+               IF WS-ROW-FOUND
+                   DISPLAY "ITEM FOUND AT INDEX " WS-C-IDX
+               ELSE
+                   DISPLAY "ITEM NOT FOUND: " WS-SEARCH-D
+               END-IF
+           ELSE
+               DISPLAY "ROW NOT FOUND: " WS-SEARCH-B
+           END-IF.
+           GOBACK.
+
+      *    load WS-TABLE from real order-detail transactions instead
+      *    of the one hardcoded test literal - every valid row in the
+      *    file is loaded, up to WS-TABLE's real 500-row capacity
+       100-LOAD-ORDER-DETAIL.
+           OPEN INPUT ORDER-DETAIL-FILE.
+           IF WS-ORDER-STATUS = "00"
+               PERFORM 110-READ-ORDER-DETAIL
+               PERFORM UNTIL WS-ORDER-STATUS = "10" OR WS-ROW-COUNT = 500
+                   PERFORM 125-VALIDATE-ROW
+                   IF WS-ROW-IS-VALID
+                       ADD 1 TO WS-ROW-COUNT
+                       MOVE OD-ROW-B TO WS-B (WS-ROW-COUNT)
+                       MOVE OD-SUB-COUNT TO WS-C-COUNT (WS-ROW-COUNT)
+                       MOVE OD-SUB-1 TO WS-C (WS-ROW-COUNT, 1)
+                       IF OD-SUB-COUNT = 2
+                           MOVE OD-SUB-2 TO WS-C (WS-ROW-COUNT, 2)
+                       END-IF
+                   ELSE
+                       PERFORM 127-LOG-BAD-ROW
+                   END-IF
+                   PERFORM 110-READ-ORDER-DETAIL
+               END-PERFORM
+               CLOSE ORDER-DETAIL-FILE
+           END-IF.
+
+       110-READ-ORDER-DETAIL.
+           READ ORDER-DETAIL-FILE
+               AT END MOVE "10" TO WS-ORDER-STATUS
+           END-READ.
+
+      *    WS-B must be alphabetic and every WS-D it carries must be
+      *    on the allowed item-code list - anything else is rejected
+      *    instead of landing in WS-TABLE unexamined
+       125-VALIDATE-ROW.
+           SET WS-ROW-IS-VALID TO TRUE.
+           IF OD-ROW-B NOT ALPHABETIC
+               SET WS-ROW-IS-INVALID TO TRUE
+           END-IF.
+           IF OD-SUB-COUNT NOT = 1 AND OD-SUB-COUNT NOT = 2
+               SET WS-ROW-IS-INVALID TO TRUE
+           END-IF.
+           MOVE OD-SUB-1 TO WS-ALLOWED-D.
+           IF NOT WS-D-IS-ALLOWED
+               SET WS-ROW-IS-INVALID TO TRUE
+           END-IF.
+           IF OD-SUB-COUNT = 2
+               MOVE OD-SUB-2 TO WS-ALLOWED-D
+               IF NOT WS-D-IS-ALLOWED
+                   SET WS-ROW-IS-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+      *    a row 125-VALIDATE-ROW rejected doesn't just vanish - it is
+      *    written to the bad-row log with the values that failed
+       127-LOG-BAD-ROW.
+           ADD 1 TO WS-BAD-ROW-COUNT.
+           OPEN EXTEND BAD-ROW-LOG-FILE.
+           IF WS-BAD-ROW-STATUS NOT = "00"
+               OPEN OUTPUT BAD-ROW-LOG-FILE
+           END-IF.
+           STRING "REJECTED ROW B=" OD-ROW-B
+                  " SUB1=" OD-SUB-1 " SUB2=" OD-SUB-2
+                  DELIMITED BY SIZE INTO BAD-ROW-LOG-RECORD.
+           WRITE BAD-ROW-LOG-RECORD.
+           CLOSE BAD-ROW-LOG-FILE.
+
+      *    locate a row by its WS-B code instead of requiring the
+      *    caller to already know which occurrence it lives in
+       150-FIND-ROW-BY-B.
+           SET WS-ROW-NOT-FOUND TO TRUE.
+           SET WS-A-IDX TO 1.
+           SEARCH WS-A
+               AT END SET WS-ROW-NOT-FOUND TO TRUE
+               WHEN WS-B (WS-A-IDX) = WS-SEARCH-B
+                   SET WS-ROW-FOUND TO TRUE
+           END-SEARCH.
+
+      *    locate an item within the row found by 150-FIND-ROW-BY-B
+      *    by its WS-D value instead of a fixed (1) or (2) subscript
+       160-FIND-ITEM-BY-D.
+           SET WS-ROW-NOT-FOUND TO TRUE.
+           SET WS-C-IDX TO 1.
+           SEARCH WS-C
+               AT END SET WS-ROW-NOT-FOUND TO TRUE
+               WHEN WS-D (WS-A-IDX, WS-C-IDX) = WS-SEARCH-D
+                   SET WS-ROW-FOUND TO TRUE
+           END-SEARCH.
+
+      *    display one WS-A row and however many WS-C items it
+      *    actually carries, rather than a fixed two-item listing
+       170-DISPLAY-ROW.
+           DISPLAY "WS-A(" WS-A-IDX ") : " WS-B (WS-A-IDX).
+           PERFORM 180-DISPLAY-ITEM
+               VARYING WS-C-IDX FROM 1 BY 1
+               UNTIL WS-C-IDX > WS-C-COUNT (WS-A-IDX).
+
+       180-DISPLAY-ITEM.
+           DISPLAY "  WS-C(" WS-A-IDX "," WS-C-IDX ") : "
+                   WS-D (WS-A-IDX, WS-C-IDX).
+
+      *    print one heading block, then every WS-A row with its
+      *    WS-C items, breaking to a new page when the current page
+      *    fills up - the formatted column-header counterpart to
+      *    170-DISPLAY-ROW's raw per-item listing above
+       200-PRINT-REPORT.
+           PERFORM 210-PRINT-HEADING.
+           PERFORM 220-PRINT-ROW
+               VARYING WS-A-IDX FROM 1 BY 1
+               UNTIL WS-A-IDX > WS-ROW-COUNT.
+
+       210-PRINT-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+           DISPLAY " ".
+           DISPLAY "ORDER LINE-ITEM REPORT" "          PAGE "
+                   WS-PAGE-NUMBER.
+           DISPLAY "ROW  CODE  ITEM-1  ITEM-2".
+           DISPLAY "---  ----  ------  ------".
+
+       220-PRINT-ROW.
+           IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+               PERFORM 210-PRINT-HEADING
+           END-IF.
+           MOVE SPACES TO WS-ITEM-2-PRINT.
+           IF WS-C-COUNT (WS-A-IDX) = 2
+               MOVE WS-D (WS-A-IDX, 2) TO WS-ITEM-2-PRINT
+           END-IF.
+           DISPLAY WS-A-IDX "    " WS-B (WS-A-IDX) "    "
+                   WS-D (WS-A-IDX, 1) "  " WS-ITEM-2-PRINT.
+           ADD 1 TO WS-LINES-ON-PAGE.
        END PROGRAM YOUR-PROGRAM-NAME.
