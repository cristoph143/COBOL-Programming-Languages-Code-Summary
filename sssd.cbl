@@ -6,8 +6,39 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-AMOUNT-FILE ASSIGN TO "SSSD-AMOUNTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMOUNT-STATUS.
+           SELECT AMOUNT-EXCEPTION-FILE ASSIGN TO "SSSD-AMOUNT-EXCEPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT WORK-AUDIT-LOG-FILE ASSIGN TO "SSSD-WORK-AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT BROWSE-FILE ASSIGN TO "SSSD-BROWSE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BROWSE-KEY
+               FILE STATUS IS WS-BROWSE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACTION-AMOUNT-FILE.
+       01  TRANSACTION-AMOUNT-RECORD.
+           05 TA-AMOUNT PIC S9(5)V99 SIGN IS LEADING SEPARATE.
+       FD  AMOUNT-EXCEPTION-FILE.
+       01  AMOUNT-EXCEPTION-RECORD PIC X(60).
+       FD  WORK-AUDIT-LOG-FILE.
+       01  WORK-AUDIT-LOG-RECORD PIC X(60).
+      *    a keyed file whose key we position to low-values for
+      *    start-of-browse, the real-world use of the LOW-VALUE
+      *    INITIALIZE technique this program used to just demonstrate
+       FD  BROWSE-FILE.
+       01  BROWSE-RECORD.
+           05 BROWSE-KEY  PIC X(10).
+           05 BROWSE-DATA PIC X(20).
        WORKING-STORAGE SECTION.
        01   X  PIC S9(5) VALUE 12345.
        01   Y  PIC S9(3) VALUE 0.
@@ -16,23 +47,141 @@
        01   WORK.
            05   A-FIELD   PIC X(3).
            05   B-FIELD   PIC S999V99.
+      *    currency-edited view of B-FIELD for display to a business
+      *    user instead of the raw signed-numeric digits
+       01   B-FIELD-EDIT PIC $$$9.99-.
+       01 WS-AMOUNT-STATUS PIC X(2).
+       01 WS-EXCEPTION-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-BROWSE-STATUS PIC X(2).
+      *    B-FIELD's usable range - any external amount outside this
+      *    would lose high-order digits if moved in as-is
+       01 WS-BFIELD-LIMIT PIC 9(3)V99 VALUE 999.99.
+       01 WS-OVERFLOW-COUNT PIC 9(5) VALUE ZERO.
+      *    before/after snapshot of WORK, captured around the
+      *    INITIALIZE so the two states can be reported side by side
+       01 WORK-BEFORE.
+           05   A-FIELD-BEFORE PIC X(3).
+           05   B-FIELD-BEFORE PIC S999V99.
+       01 WORK-AFTER.
+           05   A-FIELD-AFTER  PIC X(3).
+           05   B-FIELD-AFTER  PIC S999V99.
        PROCEDURE DIVISION.
-       MOVE X TO Y.
-       MOVE A TO B.
-       MOVE "ABC" TO A-FIELD.
-       MOVE 123.45 TO B-FIELD.
-       MOVE LOW-VALUE TO WORK.
        MAIN-PROCEDURE.
-            DISPLAY "X: "X.
-            DISPLAY "Y: "Y.
-            DISPLAY "A: "A.
-            DISPLAY "B: "B.
-            DISPLAY "AFIELD: "A-FIELD.
-            DISPLAY "B-FIELD: "B-FIELD.
-            DISPLAY "WORK: "WORK.
-            INITIALIZE WORK.
-            DISPLAY "AFIELD: "A-FIELD.
-            DISPLAY "B-FIELD: "B-FIELD.
-            DISPLAY "WORK: "WORK.
-            STOP RUN.
+           MOVE X TO Y.
+           MOVE A TO B.
+           MOVE "ABC" TO A-FIELD.
+           PERFORM 100-LOAD-B-FIELD.
+           DISPLAY "X: " X.
+           DISPLAY "Y: " Y.
+           DISPLAY "A: " A.
+           DISPLAY "B: " B.
+           DISPLAY "AFIELD: " A-FIELD.
+           DISPLAY "B-FIELD: " B-FIELD.
+           MOVE B-FIELD TO B-FIELD-EDIT.
+           DISPLAY "B-FIELD (EDITED): " B-FIELD-EDIT.
+           DISPLAY "WORK: " WORK.
+           MOVE A-FIELD TO A-FIELD-BEFORE.
+           MOVE B-FIELD TO B-FIELD-BEFORE.
+           PERFORM 300-LOG-WORK-AUDIT.
+           INITIALIZE WORK.
+           MOVE A-FIELD TO A-FIELD-AFTER.
+           MOVE B-FIELD TO B-FIELD-AFTER.
+           DISPLAY "AFIELD: " A-FIELD.
+           DISPLAY "B-FIELD: " B-FIELD.
+           DISPLAY "WORK: " WORK.
+           PERFORM 400-SNAPSHOT-REPORT.
+           PERFORM 500-INIT-BROWSE-KEY.
+           STOP RUN.
+
+      *    load B-FIELD from a real supplied transaction amount
+      *    instead of the hardcoded literal MOVE 123.45, flagging any
+      *    value too large for B-FIELD's PIC S999V99 capacity
+       100-LOAD-B-FIELD.
+      *    B-FIELD carries no VALUE clause, and the "35" fallback
+      *    below only covers a missing file - an empty-but-present
+      *    file would otherwise leave B-FIELD undefined
+           MOVE ZERO TO B-FIELD.
+           OPEN INPUT TRANSACTION-AMOUNT-FILE.
+           IF WS-AMOUNT-STATUS = "00"
+               PERFORM 110-READ-TRANSACTION-AMOUNT
+               PERFORM UNTIL WS-AMOUNT-STATUS = "10"
+                   IF TA-AMOUNT > WS-BFIELD-LIMIT
+                       OR TA-AMOUNT < (0 - WS-BFIELD-LIMIT)
+                       PERFORM 120-LOG-AMOUNT-OVERFLOW
+                   END-IF
+                   MOVE TA-AMOUNT TO B-FIELD
+                   PERFORM 110-READ-TRANSACTION-AMOUNT
+               END-PERFORM
+               CLOSE TRANSACTION-AMOUNT-FILE
+           END-IF.
+           IF WS-AMOUNT-STATUS = "35"
+               MOVE 123.45 TO B-FIELD
+           END-IF.
+
+       110-READ-TRANSACTION-AMOUNT.
+           READ TRANSACTION-AMOUNT-FILE
+               AT END MOVE "10" TO WS-AMOUNT-STATUS
+           END-READ.
+
+      *    record every amount that would have to be truncated to fit
+      *    B-FIELD, instead of letting the MOVE silently lose digits
+       120-LOG-AMOUNT-OVERFLOW.
+           ADD 1 TO WS-OVERFLOW-COUNT.
+           OPEN EXTEND AMOUNT-EXCEPTION-FILE.
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               OPEN OUTPUT AMOUNT-EXCEPTION-FILE
+           END-IF.
+           STRING "TRUNCATED: SUPPLIED AMOUNT=" TA-AMOUNT
+                  " EXCEEDS B-FIELD LIMIT " WS-BFIELD-LIMIT
+                  DELIMITED BY SIZE INTO AMOUNT-EXCEPTION-RECORD.
+           WRITE AMOUNT-EXCEPTION-RECORD.
+           CLOSE AMOUNT-EXCEPTION-FILE.
+
+      *    capture A-FIELD/B-FIELD before INITIALIZE WORK wipes them,
+      *    so there is a trail of what was cleared and when
+       300-LOG-WORK-AUDIT.
+           OPEN EXTEND WORK-AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT WORK-AUDIT-LOG-FILE
+           END-IF.
+           STRING "PRE-INITIALIZE A-FIELD=" A-FIELD
+                  " B-FIELD=" B-FIELD
+                  DELIMITED BY SIZE INTO WORK-AUDIT-LOG-RECORD.
+           WRITE WORK-AUDIT-LOG-RECORD.
+           CLOSE WORK-AUDIT-LOG-FILE.
+
+      *    side-by-side before/after listing of WORK's fields, with
+      *    each changed field called out, instead of two separate
+      *    DISPLAY blocks the reader has to compare by eye
+       400-SNAPSHOT-REPORT.
+           DISPLAY "FIELD     BEFORE    AFTER     CHANGED".
+           DISPLAY "--------  --------  --------  -------".
+           IF A-FIELD-BEFORE = A-FIELD-AFTER
+               DISPLAY "A-FIELD   " A-FIELD-BEFORE "       "
+                       A-FIELD-AFTER "       NO"
+           ELSE
+               DISPLAY "A-FIELD   " A-FIELD-BEFORE "       "
+                       A-FIELD-AFTER "       YES"
+           END-IF.
+           IF B-FIELD-BEFORE = B-FIELD-AFTER
+               DISPLAY "B-FIELD   " B-FIELD-BEFORE "  "
+                       B-FIELD-AFTER "  NO"
+           ELSE
+               DISPLAY "B-FIELD   " B-FIELD-BEFORE "  "
+                       B-FIELD-AFTER "  YES"
+           END-IF.
+
+      *    position BROWSE-FILE's key to low-values for start-of-
+      *    browse, the generalized form of MOVE LOW-VALUE TO WORK
+       500-INIT-BROWSE-KEY.
+           MOVE LOW-VALUE TO BROWSE-KEY.
+           OPEN INPUT BROWSE-FILE.
+           IF WS-BROWSE-STATUS = "00"
+               START BROWSE-FILE KEY IS NOT LESS THAN BROWSE-KEY
+                   INVALID KEY
+                       DISPLAY "BROWSE-FILE IS EMPTY"
+               END-START
+               CLOSE BROWSE-FILE
+           END-IF.
        END PROGRAM YOUR-PROGRAM-NAME.
